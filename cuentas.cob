@@ -0,0 +1,152 @@
+        identification division.
+        program-id. e1-pgmcuenta.
+        author. noe-uriel.
+        environment division.
+        input-output section.
+        file-control.
+        select cuentas-file assign to "cuentas.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is cta-no-cuenta
+        file status is ws-fs-cuentas.
+
+        select checkpoint-file assign to "checkpoint_mant.dat"
+        organization is line sequential.
+        data division.
+        file section.
+        fd cuentas-file.
+        01 e1-cuentas.
+            05 cta-no-cuenta pic 9(13).
+            05 cta-no-cte pic 9(10).
+            05 cta-status pic X(9).
+                88 cta-activa value "ACTIVA".
+                88 cta-bloqueada value "BLOQUEADA".
+                88 cta-cerrada value "CERRADA".
+            05 cta-fecha-apertura pic 9(8).
+        fd checkpoint-file.
+        01 e1-checkpoint pic X(20).
+        working-storage section.
+        77 ws-fs-cuentas pic X(2) value "00".
+        77 ws-duplicado pic 9 value 0.
+        77 ws-opcion pic 9 value 0.
+        77 ws-status-valido pic 9 value 0.
+            88 status-valido value 1.
+        01 ws-cuentas.
+            05 ws-no-cuenta pic 9(13).
+            05 ws-no-cte pic 9(10).
+            05 ws-status pic X(9).
+            05 ws-fecha-apertura pic 9(8).
+        procedure division.
+        inicio.
+            perform abrir-cuentas
+            move 0 to ws-opcion
+            perform until ws-opcion = 4
+                perform limpiar-pantalla
+                perform mostrar-menu
+                perform procesar-opcion
+            end-perform
+            close cuentas-file
+            perform marcar-checkpoint
+            stop run.
+        marcar-checkpoint.
+            open output checkpoint-file
+            move "CUENTAS" to e1-checkpoint
+            write e1-checkpoint
+            close checkpoint-file.
+        mostrar-menu.
+            display "MANTENIMIENTO DE CUENTAS"
+            display "1. Abrir cuenta"
+            display "2. Cambiar estatus de cuenta"
+            display "3. Consultar cuenta"
+            display "4. Salir"
+            display "Opcion: " with no advancing
+            accept ws-opcion.
+        procesar-opcion.
+            if ws-opcion = 1
+                perform agregar
+            else
+                if ws-opcion = 2
+                    perform cambiar-status
+                else
+                    if ws-opcion = 3
+                        perform consultar
+                    else
+                        if ws-opcion not = 4
+                            display "Opcion invalida."
+                        end-if
+                    end-if
+                end-if
+            end-if.
+        abrir-cuentas.
+            open i-o cuentas-file
+            if ws-fs-cuentas not = "00"
+                open output cuentas-file
+                close cuentas-file
+                open i-o cuentas-file
+            end-if.
+        verificar-cuenta-existente.
+            move ws-no-cuenta to cta-no-cuenta
+            read cuentas-file
+                invalid key move 0 to ws-duplicado
+                not invalid key move 1 to ws-duplicado
+            end-read.
+        agregar.
+            move 1 to ws-duplicado
+            perform until ws-duplicado = 0
+                display "Numero de cuenta(13): "with no advancing
+                accept ws-no-cuenta
+                perform verificar-cuenta-existente
+                if ws-duplicado = 1
+                    display "Numero de cuenta ya existe, elija otro."
+                end-if
+            end-perform
+            display "Numero de cliente propietario(10): "
+                with no advancing
+            accept ws-no-cte
+            move "ACTIVA" to ws-status
+            accept ws-fecha-apertura from date yyyymmdd
+            move ws-cuentas to e1-cuentas
+            write e1-cuentas
+                invalid key
+                    display "Numero de cuenta duplicado, "
+                        "no se grabo el registro."
+                not invalid key
+                    display "Cuenta abierta."
+            end-write.
+        cambiar-status.
+            display "Numero de cuenta a cambiar: "with no advancing
+            accept ws-no-cuenta
+            move ws-no-cuenta to cta-no-cuenta
+            read cuentas-file
+                invalid key display "Cuenta no encontrada."
+                not invalid key
+                    display "Estatus actual: " cta-status
+                    move 0 to ws-status-valido
+                    perform until status-valido
+                        display "Nuevo estatus (ACTIVA/BLOQUEADA/"
+                            "CERRADA): "with no advancing
+                        accept cta-status
+                        if cta-activa or cta-bloqueada or cta-cerrada
+                            move 1 to ws-status-valido
+                        else
+                            display "Estatus invalido, verifique el "
+                                "catalogo e intente de nuevo."
+                        end-if
+                    end-perform
+                    rewrite e1-cuentas
+                        invalid key
+                            display "No se pudo actualizar la cuenta."
+                        not invalid key
+                            display "Cuenta actualizada."
+                    end-rewrite
+            end-read.
+        consultar.
+            display "Numero de cuenta a consultar: "with no advancing
+            accept ws-no-cuenta
+            move ws-no-cuenta to cta-no-cuenta
+            read cuentas-file
+                invalid key display "Cuenta no encontrada."
+                not invalid key display e1-cuentas
+            end-read.
+        limpiar-pantalla.
+            CALL "SYSTEM" USING "clear".
