@@ -7,7 +7,9 @@
         file-control.
 
         select clientes-input-file assign to "clientes.dat"
-        organization is line sequential.
+        organization is indexed
+        access mode is sequential
+        record key is in-no-cte.
 
         select clientes-output-file assign to "clientes_ord.dat"
         organization is line sequential.
@@ -15,6 +17,9 @@
         select clientes-work-file assign to "clientes_work.dat"
         organization is line sequential.
 
+        select checkpoint-file assign to "checkpoint.dat"
+        organization is line sequential.
+
         data division.
         file section.
 
@@ -68,6 +73,9 @@
                 10 e1-edo-cte pic X(30).
                 10 e1-pais-cte pic X(30).
 
+        fd checkpoint-file.
+        01 e1-checkpoint pic X(20).
+
         sd clientes-work-file.
         01 wk-clientes.
             05 wk-no-cte pic 9(10).
@@ -97,4 +105,8 @@
           sort clientes-work-file on ascending key e1-no-cte
           using clientes-input-file giving clientes-output-file.
           display "clientes ordenados".
+          open output checkpoint-file
+          move "ORDENAR_CLIENTES" to e1-checkpoint
+          write e1-checkpoint
+          close checkpoint-file.
         stop run.
