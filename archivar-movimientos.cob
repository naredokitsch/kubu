@@ -0,0 +1,178 @@
+        identification division.
+        program-id. archivar-movimientos.
+        author. noe-uriel.
+        environment division.
+        input-output section.
+        file-control.
+        select movimientos-input-file assign to "movimientos_ord.dat"
+        organization is line sequential.
+
+        select movimientos-vigentes-file
+        assign to "movimientos_vigentes.dat"
+        organization is line sequential.
+
+        select movimientos-hist-file assign to "movimientos_hist.dat"
+        organization is line sequential
+        file status is ws-fs-hist.
+
+        select movimientos-master-file assign to "movimientos.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is mm-no-mts-mts
+        file status is ws-fs-master.
+
+        data division.
+        file section.
+        fd movimientos-input-file.
+        01 e1-movimientos.
+            05 e1-no-mts-mts pic 9(13).
+            05 e1-no-cte-mts pic 9(10).
+            05 e1-cta-chq-mts pic 9(13).
+            05 e1-cta-cbe-mts pic 9(20).
+            05 e1-tipo-mts pic A(8).
+            05 e1-sdo-mts pic S9(10)V99.
+            05 e1-fech-mts pic 9(8).
+            05 e1-moneda-mts pic X(3).
+        fd movimientos-vigentes-file.
+        01 vig-movimientos pic X(87).
+        fd movimientos-hist-file.
+        01 hist-movimientos pic X(87).
+        fd movimientos-master-file.
+        01 mm-movimientos.
+            05 mm-no-mts-mts pic 9(13).
+            05 mm-no-cte-mts pic 9(10).
+            05 mm-cta-chq-mts pic 9(13).
+            05 mm-cta-cbe-mts pic 9(20).
+            05 mm-tipo-mts pic A(8).
+            05 mm-sdo-mts pic S9(10)V99.
+            05 mm-fech-mts pic 9(8).
+            05 mm-moneda-mts pic X(3).
+        working-storage section.
+        77 fin-fichero pic 9 value 0.
+        77 ws-fs-hist pic X(2) value "00".
+        77 ws-fs-master pic X(2) value "00".
+        77 ws-trailer-key pic 9(13) value 9999999999999.
+        77 ws-master-total-count pic 9(10) value 0.
+        77 ws-master-total-suma pic S9(10)V99 value 0.
+        77 ws-master-trailer-existe pic 9 value 0.
+        77 ws-corte-ddmmaaaa pic 9(8).
+        77 ws-corte-aaaammdd pic 9(8).
+        77 ws-mov-aaaammdd pic 9(8).
+        77 ws-registros-vigentes pic 9(10) value 0.
+        77 ws-registros-archivados pic 9(10) value 0.
+        77 ws-corte-dia pic 9(2).
+        77 ws-corte-mes pic 9(2).
+        77 ws-corte-anio pic 9(4).
+        77 ws-mov-dia pic 9(2).
+        77 ws-mov-mes pic 9(2).
+        77 ws-mov-anio pic 9(4).
+        01 ws-linea pic X(87).
+        procedure division.
+        inicio-archivo.
+            display "MES-END - ARCHIVO DE MOVIMIENTOS"
+            display "Fecha de corte (movimientos anteriores se "
+            display "archivan), formato ddmmaaaa: " with no advancing
+            accept ws-corte-ddmmaaaa
+            move ws-corte-ddmmaaaa(1:2) to ws-corte-dia
+            move ws-corte-ddmmaaaa(3:2) to ws-corte-mes
+            move ws-corte-ddmmaaaa(5:4) to ws-corte-anio
+            compute ws-corte-aaaammdd =
+                ws-corte-anio * 10000 + ws-corte-mes * 100
+                    + ws-corte-dia
+            perform abrir-archivos
+            perform procesar-movimientos
+            perform actualizar-trailer-maestro
+            close movimientos-input-file
+            close movimientos-vigentes-file
+            close movimientos-hist-file
+            close movimientos-master-file
+            call "SYSTEM" using
+                "mv movimientos_vigentes.dat movimientos_ord.dat"
+            display "Movimientos vigentes: " ws-registros-vigentes
+            display "Movimientos archivados: " ws-registros-archivados
+            stop run.
+        abrir-archivos.
+            open input movimientos-input-file
+            open output movimientos-vigentes-file
+            open extend movimientos-hist-file
+            if ws-fs-hist not = "00"
+                open output movimientos-hist-file
+                close movimientos-hist-file
+                open extend movimientos-hist-file
+            end-if
+            open i-o movimientos-master-file
+            if ws-fs-master not = "00"
+                open output movimientos-master-file
+                close movimientos-master-file
+                open i-o movimientos-master-file
+            end-if.
+        procesar-movimientos.
+            move 0 to fin-fichero
+            perform until fin-fichero = 1
+                read movimientos-input-file
+                    at end move 1 to fin-fichero
+                    not at end perform clasificar-movimiento
+                end-read
+            end-perform.
+        clasificar-movimiento.
+            move e1-fech-mts(1:2) to ws-mov-dia
+            move e1-fech-mts(3:2) to ws-mov-mes
+            move e1-fech-mts(5:4) to ws-mov-anio
+            compute ws-mov-aaaammdd =
+                ws-mov-anio * 10000 + ws-mov-mes * 100 + ws-mov-dia
+            move e1-movimientos to ws-linea
+            if ws-mov-aaaammdd < ws-corte-aaaammdd
+                if e1-no-mts-mts not = ws-trailer-key
+                    move ws-linea to hist-movimientos
+                    write hist-movimientos
+                    add 1 to ws-registros-archivados
+                    move e1-no-mts-mts to mm-no-mts-mts
+                    delete movimientos-master-file
+                        invalid key
+                            display "No se pudo eliminar de "
+                                "movimientos.dat el movimiento "
+                                e1-no-mts-mts
+                    end-delete
+                end-if
+            else
+                move ws-linea to vig-movimientos
+                write vig-movimientos
+                add 1 to ws-registros-vigentes
+            end-if.
+        actualizar-trailer-maestro.
+            move 0 to ws-master-total-count
+            move 0 to ws-master-total-suma
+            move 0 to fin-fichero
+            move 0 to mm-no-mts-mts
+            start movimientos-master-file
+                key is not less than mm-no-mts-mts
+                invalid key move 1 to fin-fichero
+            end-start
+            perform until fin-fichero = 1
+                read movimientos-master-file next record
+                    at end move 1 to fin-fichero
+                    not at end
+                        if mm-no-mts-mts not = ws-trailer-key
+                            add 1 to ws-master-total-count
+                            add mm-sdo-mts to ws-master-total-suma
+                        end-if
+                end-read
+            end-perform
+            move ws-trailer-key to mm-no-mts-mts
+            read movimientos-master-file
+                invalid key move 0 to ws-master-trailer-existe
+                not invalid key move 1 to ws-master-trailer-existe
+            end-read
+            move ws-trailer-key to mm-no-mts-mts
+            move ws-master-total-count to mm-no-cte-mts
+            move 0 to mm-cta-chq-mts
+            move 0 to mm-cta-cbe-mts
+            move "TRAILER " to mm-tipo-mts
+            move ws-master-total-suma to mm-sdo-mts
+            move 0 to mm-fech-mts
+            move spaces to mm-moneda-mts
+            if ws-master-trailer-existe = 1
+                rewrite mm-movimientos
+            else
+                write mm-movimientos
+            end-if.
