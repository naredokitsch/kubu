@@ -0,0 +1,191 @@
+        identification division.
+        program-id. estado-cuenta.
+        author. noe-uriel.
+        environment division.
+        input-output section.
+        file-control.
+        select clientes-input-file assign to "clientes_ord.dat"
+        organization is line sequential.
+
+        select movimientos-input-file assign to "movimientos_ord.dat"
+        organization is line sequential.
+
+        select movimientos-work-file assign to "estado_mov_ord.dat"
+        organization is line sequential.
+
+        select movimientos-sort-file assign to "estado_mov_sort.dat".
+
+        select estado-cuenta-file assign to "estado_cuenta.dat"
+        organization is line sequential.
+
+        data division.
+        file section.
+
+        fd clientes-input-file.
+        01 in-clientes.
+            05 in-no-cte pic 9(10).
+            05 in-nom-cte.
+                10 in-1nom-cte pic X(20).
+                10 in-2nom-cte pic X(20).
+                10 in-apat-cte pic X(20).
+                10 in-amat-cte pic X(20).
+            05 in-rfc-cte pic X(13).
+            05 in-eda-cte pic 9(3).
+            05 in-fec-nac-cte.
+                10 in-dia-nac-cte pic 9(2).
+                10 filler pic X value '/'.
+                10 in-mes-nac-cte pic 9(2).
+                10 filler pic X value '/'.
+                10 in-year-nac-cte pic 9(4).
+            05 in-sex-cte pic X(1).
+            05 in-dom-cte.
+                10 in-cal-cte pic X(30).
+                10 in-no-ext-cte pic 9(8).
+                10 in-no-int-cte pic 9(8).
+                10 in-mun-cte pic X(30).
+                10 in-edo-cte pic X(30).
+                10 in-pais-cte pic X(30).
+
+        fd movimientos-input-file.
+        01 e1-movimientos.
+            05 e1-no-mts-mts pic 9(13).
+            05 e1-no-cte-mts pic 9(10).
+            05 e1-cta-chq-mts pic 9(13).
+            05 e1-cta-cbe-mts pic 9(20).
+            05 e1-tipo-mts pic A(8).
+            05 e1-sdo-mts pic S9(10)V99.
+            05 e1-fech-mts pic 9(8).
+            05 e1-moneda-mts pic X(3).
+
+        fd movimientos-work-file.
+        01 wk-movimientos.
+            05 wk-no-mts-mts pic 9(13).
+            05 wk-no-cte-mts pic 9(10).
+            05 wk-cta-chq-mts pic 9(13).
+            05 wk-cta-cbe-mts pic 9(20).
+            05 wk-tipo-mts pic A(8).
+            05 wk-sdo-mts pic S9(10)V99.
+            05 wk-fech-mts pic 9(8).
+            05 wk-moneda-mts pic X(3).
+
+        sd movimientos-sort-file.
+        01 sr-movimientos.
+            05 sr-no-mts-mts pic 9(13).
+            05 sr-no-cte-mts pic 9(10).
+            05 sr-cta-chq-mts pic 9(13).
+            05 sr-cta-cbe-mts pic 9(20).
+            05 sr-tipo-mts pic A(8).
+            05 sr-sdo-mts pic S9(10)V99.
+            05 sr-fech-mts pic 9(8).
+            05 sr-moneda-mts pic X(3).
+
+        fd estado-cuenta-file.
+        01 e1-estado-linea pic X(80).
+
+        working-storage section.
+        77 fin-fichero pic 9 value 0.
+        77 fin-clientes pic 9 value 0.
+        77 primera-vez pic 9 value 1.
+        77 ws-cliente-actual pic 9(10) value 0.
+        77 ws-saldo-inicial pic S9(10)V99 value 0.
+        77 ws-saldo-corriente pic S9(10)V99 value 0.
+        77 ws-trailer-key pic 9(13) value 9999999999999.
+        01 ws-nombre-cliente pic X(62).
+        01 ws-linea pic X(80).
+        procedure division.
+        inicio-estado.
+            sort movimientos-sort-file
+                on ascending key sr-no-cte-mts sr-fech-mts
+                using movimientos-input-file
+                giving movimientos-work-file
+            open input clientes-input-file
+            open input movimientos-work-file
+            open output estado-cuenta-file
+            move 0 to fin-clientes
+            perform leer-siguiente-movimiento
+            perform until fin-fichero = 1
+                move wk-no-cte-mts to ws-cliente-actual
+                move 0 to ws-saldo-inicial
+                move 0 to ws-saldo-corriente
+                perform buscar-cliente
+                perform imprimir-encabezado
+                perform until fin-fichero = 1
+                             or wk-no-cte-mts not = ws-cliente-actual
+                    perform imprimir-detalle
+                    perform leer-siguiente-movimiento
+                end-perform
+                perform imprimir-cierre
+            end-perform
+            close clientes-input-file
+            close movimientos-work-file
+            close estado-cuenta-file
+            stop run.
+        leer-siguiente-movimiento.
+            perform until fin-fichero = 1
+                read movimientos-work-file
+                    at end move 1 to fin-fichero
+                end-read
+                if fin-fichero = 1 or wk-no-mts-mts not = ws-trailer-key
+                    exit perform
+                end-if
+            end-perform.
+        buscar-cliente.
+            move spaces to ws-nombre-cliente
+            perform until fin-clientes = 1
+                if in-no-cte >= ws-cliente-actual or fin-clientes = 1
+                    exit perform
+                end-if
+                read clientes-input-file
+                    at end move 1 to fin-clientes
+                end-read
+            end-perform
+            if fin-clientes = 0 and in-no-cte = ws-cliente-actual
+                string in-1nom-cte delimited by size
+                       " " delimited by size
+                       in-apat-cte delimited by size
+                       " " delimited by size
+                       in-amat-cte delimited by size
+                       into ws-nombre-cliente
+            else
+                move "CLIENTE NO ENCONTRADO EN CLIENTES_ORD.DAT"
+                    to ws-nombre-cliente
+            end-if.
+        imprimir-encabezado.
+            move spaces to e1-estado-linea
+            write e1-estado-linea
+            move spaces to ws-linea
+            string "ESTADO DE CUENTA - CLIENTE " delimited by size
+                   ws-cliente-actual delimited by size
+                   into ws-linea
+            move ws-linea to e1-estado-linea
+            write e1-estado-linea
+            move ws-nombre-cliente to e1-estado-linea
+            write e1-estado-linea
+            move spaces to ws-linea
+            string "SALDO INICIAL: " delimited by size
+                   ws-saldo-inicial delimited by size
+                   into ws-linea
+            move ws-linea to e1-estado-linea
+            write e1-estado-linea.
+        imprimir-detalle.
+            move spaces to ws-linea
+            string wk-fech-mts delimited by size
+                   "  " delimited by size
+                   wk-tipo-mts delimited by size
+                   "  " delimited by size
+                   wk-sdo-mts delimited by size
+                   "  " delimited by size
+                   wk-moneda-mts delimited by size
+                   into ws-linea
+            move ws-linea to e1-estado-linea
+            write e1-estado-linea
+            add wk-sdo-mts to ws-saldo-corriente.
+        imprimir-cierre.
+            move spaces to ws-linea
+            string "SALDO FINAL: " delimited by size
+                   ws-saldo-corriente delimited by size
+                   into ws-linea
+            move ws-linea to e1-estado-linea
+            write e1-estado-linea
+            move spaces to e1-estado-linea
+            write e1-estado-linea.
