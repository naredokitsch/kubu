@@ -0,0 +1,388 @@
+        identification division.
+        program-id. interes-mensual.
+        author. noe-uriel.
+        environment division.
+        input-output section.
+        file-control.
+        select movimientos-ord-file assign to "interes_mov_ord.dat"
+        organization is line sequential.
+
+        select movimientos-master-file assign to "movimientos.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is e1-no-mts-mts
+        file status is ws-fs-master.
+
+        select checkpoint-file assign to "checkpoint_mant.dat"
+        organization is line sequential.
+
+        select saldos-file assign to "saldos.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is sdo-no-cte
+        file status is ws-fs-saldos.
+
+        select tasas-file assign to "tasas.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is tas-moneda
+        file status is ws-fs-tasas.
+
+        select movimientos-raw-file assign to "movimientos_ord.dat"
+        organization is line sequential.
+
+        select movimientos-sort-file assign to "interes_mov_sort.dat".
+
+        data division.
+        file section.
+        fd movimientos-raw-file.
+        01 in-movimientos.
+            05 in-no-mts-mts pic 9(13).
+            05 in-no-cte-mts pic 9(10).
+            05 in-cta-chq-mts pic 9(13).
+            05 in-cta-cbe-mts pic 9(20).
+            05 in-tipo-mts pic A(8).
+            05 in-sdo-mts pic S9(10)V99.
+            05 in-fech-mts pic 9(8).
+            05 in-moneda-mts pic X(3).
+        sd movimientos-sort-file.
+        01 srt-movimientos.
+            05 srt-no-mts-mts pic 9(13).
+            05 srt-no-cte-mts pic 9(10).
+            05 srt-cta-chq-mts pic 9(13).
+            05 srt-cta-cbe-mts pic 9(20).
+            05 srt-tipo-mts pic A(8).
+            05 srt-sdo-mts pic S9(10)V99.
+            05 srt-fech-mts pic 9(8).
+            05 srt-moneda-mts pic X(3).
+        fd movimientos-ord-file.
+        01 ord-movimientos.
+            05 ord-no-mts-mts pic 9(13).
+            05 ord-no-cte-mts pic 9(10).
+            05 ord-cta-chq-mts pic 9(13).
+            05 ord-cta-cbe-mts pic 9(20).
+            05 ord-tipo-mts pic A(8).
+            05 ord-sdo-mts pic S9(10)V99.
+            05 ord-fech-mts pic 9(8).
+            05 ord-moneda-mts pic X(3).
+        fd movimientos-master-file.
+        01 e1-movimientos.
+            05 e1-no-mts-mts pic 9(13).
+            05 e1-no-cte-mts pic 9(10).
+            05 e1-cta-chq-mts pic 9(13).
+            05 e1-cta-cbe-mts pic 9(20).
+            05 e1-tipo-mts pic A(8).
+            05 e1-sdo-mts pic S9(10)V99.
+            05 e1-fech-mts pic 9(8).
+            05 e1-moneda-mts pic X(3).
+        fd checkpoint-file.
+        01 e1-checkpoint pic X(20).
+        fd saldos-file.
+        01 e1-saldos.
+            05 sdo-no-cte pic 9(10).
+            05 sdo-saldo pic S9(10)V99.
+            05 sdo-ultimo-mts pic 9(13).
+        fd tasas-file.
+        01 e1-tasas.
+            05 tas-moneda pic X(3).
+            05 tas-valor pic 9(6)V9999.
+            05 tas-fecha-actualizacion pic 9(8).
+        working-storage section.
+        77 fin-fichero pic 9 value 0.
+        77 fin-clientes pic 9 value 1.
+        77 ws-fs-master pic X(2) value "00".
+        77 ws-trailer-key pic 9(13) value 9999999999999.
+        77 ws-siguiente-no-mts pic 9(13) value 1.
+        77 ws-tasa-interes pic 9V9(4) value 0.
+        77 ws-fecha-corrida pic 9(8) value 0.
+        77 ws-primer-registro pic 9 value 1.
+        77 ws-cliente-actual pic 9(10) value 0.
+        77 ws-cuenta-actual pic 9(13) value 0.
+        77 ws-suma-saldos pic S9(12)V99 value 0.
+        77 ws-num-movimientos pic 9(10) value 0.
+        77 ws-saldo-promedio pic S9(10)V99 value 0.
+        77 ws-interes-generado pic S9(10)V99 value 0.
+        77 ws-total-interes-pagado pic S9(12)V99 value 0.
+        77 ws-clientes-abonados pic 9(10) value 0.
+        77 ws-trailer-existe pic 9 value 0.
+        77 ws-total-count pic 9(10) value 0.
+        77 ws-total-suma pic S9(10)V99 value 0.
+        77 ws-fs-saldos pic X(2) value "00".
+        77 ws-saldo-existe pic 9 value 0.
+        77 ws-tasa-usd-mxn pic 9(6)V9999 value 0.
+        77 ws-tasa-eur-mxn pic 9(6)V9999 value 0.
+        77 ws-monto-mxn pic S9(10)V99 value 0.
+        77 ws-fs-tasas pic X(2) value "00".
+        77 ws-saldo-corriente pic S9(12)V99 value 0.
+        77 ws-moneda-actual pic X(3) value spaces.
+        77 ws-tasa-usd-ok pic 9 value 0.
+        77 ws-tasa-eur-ok pic 9 value 0.
+        77 ws-tasa-faltante pic 9 value 0.
+        procedure division.
+        inicio-interes.
+            display "CALCULO Y ABONO DE INTERES MENSUAL"
+            display "Tasa de interes mensual (0V9999): "
+                with no advancing
+            accept ws-tasa-interes
+            display "Fecha de abono (ddmmaaaa): " with no advancing
+            accept ws-fecha-corrida
+            perform abrir-tasas
+            perform cargar-tasas
+            close tasas-file
+            perform abrir-master
+            perform abrir-saldos
+            perform obtener-siguiente-no-mts
+            sort movimientos-sort-file
+                on ascending key srt-no-cte-mts srt-cta-chq-mts
+                    srt-fech-mts
+                using movimientos-raw-file
+                giving movimientos-ord-file
+            open input movimientos-ord-file
+            move 0 to fin-fichero
+            perform until fin-fichero = 1
+                read movimientos-ord-file
+                    at end move 1 to fin-fichero
+                    not at end perform acumular-movimiento
+                end-read
+            end-perform
+            if ws-primer-registro = 0
+                perform abonar-interes-cliente
+            end-if
+            perform actualizar-trailer
+            close movimientos-ord-file
+            close movimientos-master-file
+            close saldos-file
+            perform marcar-checkpoint
+            display "Clientes abonados: " ws-clientes-abonados
+            display "Interes total pagado: " ws-total-interes-pagado
+            stop run.
+        abrir-tasas.
+            open input tasas-file
+            if ws-fs-tasas not = "00"
+                open output tasas-file
+                close tasas-file
+                open input tasas-file
+            end-if.
+        cargar-tasas.
+            move "USD" to tas-moneda
+            read tasas-file
+                invalid key
+                    move 0 to ws-tasa-usd-mxn
+                    move 0 to ws-tasa-usd-ok
+                    display "AVISO: no hay tipo de cambio USD-MXN en "
+                        "tasas.dat, no se calculara interes para "
+                        "cuentas en USD."
+                not invalid key
+                    move tas-valor to ws-tasa-usd-mxn
+                    move 1 to ws-tasa-usd-ok
+            end-read
+            move "EUR" to tas-moneda
+            read tasas-file
+                invalid key
+                    move 0 to ws-tasa-eur-mxn
+                    move 0 to ws-tasa-eur-ok
+                    display "AVISO: no hay tipo de cambio EUR-MXN en "
+                        "tasas.dat, no se calculara interes para "
+                        "cuentas en EUR."
+                not invalid key
+                    move tas-valor to ws-tasa-eur-mxn
+                    move 1 to ws-tasa-eur-ok
+            end-read.
+        marcar-checkpoint.
+            open output checkpoint-file
+            move "INTERES" to e1-checkpoint
+            write e1-checkpoint
+            close checkpoint-file.
+        abrir-master.
+            open i-o movimientos-master-file
+            if ws-fs-master not = "00"
+                open output movimientos-master-file
+                close movimientos-master-file
+                open i-o movimientos-master-file
+            end-if.
+        obtener-siguiente-no-mts.
+            move 1 to ws-siguiente-no-mts
+            move 0 to fin-fichero
+            move 0 to e1-no-mts-mts
+            start movimientos-master-file
+                key is not less than e1-no-mts-mts
+                invalid key move 1 to fin-fichero
+            end-start
+            perform until fin-fichero = 1
+                read movimientos-master-file next record
+                    at end move 1 to fin-fichero
+                    not at end
+                        if e1-no-mts-mts not = ws-trailer-key
+                            and e1-no-mts-mts >= ws-siguiente-no-mts
+                            compute ws-siguiente-no-mts =
+                                e1-no-mts-mts + 1
+                        end-if
+                end-read
+            end-perform.
+        convertir-ord-a-mxn.
+            if ord-moneda-mts = "USD"
+                multiply ord-sdo-mts by ws-tasa-usd-mxn
+                    giving ws-monto-mxn rounded
+            else
+                if ord-moneda-mts = "EUR"
+                    multiply ord-sdo-mts by ws-tasa-eur-mxn
+                        giving ws-monto-mxn rounded
+                else
+                    move ord-sdo-mts to ws-monto-mxn
+                end-if
+            end-if.
+        convertir-interes-a-moneda.
+            if ws-moneda-actual = "USD"
+                divide ws-interes-generado by ws-tasa-usd-mxn
+                    giving ws-interes-generado rounded
+            else
+                if ws-moneda-actual = "EUR"
+                    divide ws-interes-generado by ws-tasa-eur-mxn
+                        giving ws-interes-generado rounded
+                end-if
+            end-if.
+        acumular-movimiento.
+            if ord-no-mts-mts not = ws-trailer-key
+                if ws-primer-registro = 1
+                    move ord-no-cte-mts to ws-cliente-actual
+                    move ord-cta-chq-mts to ws-cuenta-actual
+                    move 0 to ws-primer-registro
+                    move 0 to ws-saldo-corriente
+                    move 0 to ws-tasa-faltante
+                else
+                    if ord-no-cte-mts not = ws-cliente-actual
+                        or ord-cta-chq-mts not = ws-cuenta-actual
+                        perform abonar-interes-cliente
+                        move ord-no-cte-mts to ws-cliente-actual
+                        move ord-cta-chq-mts to ws-cuenta-actual
+                        move 0 to ws-suma-saldos
+                        move 0 to ws-num-movimientos
+                        move 0 to ws-saldo-corriente
+                        move 0 to ws-tasa-faltante
+                    end-if
+                end-if
+                if ord-moneda-mts = "USD" and ws-tasa-usd-ok = 0
+                    move 1 to ws-tasa-faltante
+                end-if
+                if ord-moneda-mts = "EUR" and ws-tasa-eur-ok = 0
+                    move 1 to ws-tasa-faltante
+                end-if
+                move ord-moneda-mts to ws-moneda-actual
+                perform convertir-ord-a-mxn
+                add ws-monto-mxn to ws-saldo-corriente
+                add ws-saldo-corriente to ws-suma-saldos
+                add 1 to ws-num-movimientos
+            end-if.
+        abonar-interes-cliente.
+            move 0 to ws-saldo-promedio
+            move 0 to ws-interes-generado
+            if ws-tasa-faltante = 1
+                display "AVISO: no se calculo interes para el "
+                    "cliente " ws-cliente-actual " cuenta "
+                    ws-cuenta-actual " por falta de tipo de cambio "
+                    "para " ws-moneda-actual
+            else
+                if ws-num-movimientos > 0
+                    divide ws-suma-saldos by ws-num-movimientos
+                        giving ws-saldo-promedio rounded
+                end-if
+                if ws-saldo-promedio > 0
+                    multiply ws-saldo-promedio by ws-tasa-interes
+                        giving ws-interes-generado rounded
+                end-if
+                if ws-interes-generado > 0
+                    perform convertir-interes-a-moneda
+                    move ws-siguiente-no-mts to e1-no-mts-mts
+                    move ws-cliente-actual to e1-no-cte-mts
+                    move ws-cuenta-actual to e1-cta-chq-mts
+                    move 0 to e1-cta-cbe-mts
+                    move "INTERES " to e1-tipo-mts
+                    move ws-interes-generado to e1-sdo-mts
+                    move ws-fecha-corrida to e1-fech-mts
+                    move ws-moneda-actual to e1-moneda-mts
+                    write e1-movimientos
+                        invalid key
+                            display "No se pudo abonar interes al "
+                                "cliente " ws-cliente-actual
+                        not invalid key
+                            add 1 to ws-siguiente-no-mts
+                            add 1 to ws-clientes-abonados
+                            add ws-interes-generado to
+                                ws-total-interes-pagado
+                            perform actualizar-saldo
+                    end-write
+                end-if
+            end-if.
+        abrir-saldos.
+            open i-o saldos-file
+            if ws-fs-saldos not = "00"
+                open output saldos-file
+                close saldos-file
+                open i-o saldos-file
+            end-if.
+        convertir-a-mxn.
+            if e1-moneda-mts = "USD"
+                multiply e1-sdo-mts by ws-tasa-usd-mxn
+                    giving ws-monto-mxn rounded
+            else
+                if e1-moneda-mts = "EUR"
+                    multiply e1-sdo-mts by ws-tasa-eur-mxn
+                        giving ws-monto-mxn rounded
+                else
+                    move e1-sdo-mts to ws-monto-mxn
+                end-if
+            end-if.
+        actualizar-saldo.
+            perform convertir-a-mxn
+            move e1-no-cte-mts to sdo-no-cte
+            read saldos-file
+                invalid key move 0 to ws-saldo-existe
+                not invalid key move 1 to ws-saldo-existe
+            end-read
+            move e1-no-cte-mts to sdo-no-cte
+            if ws-saldo-existe = 1
+                add ws-monto-mxn to sdo-saldo
+                move e1-no-mts-mts to sdo-ultimo-mts
+                rewrite e1-saldos
+            else
+                move ws-monto-mxn to sdo-saldo
+                move e1-no-mts-mts to sdo-ultimo-mts
+                write e1-saldos
+            end-if.
+        actualizar-trailer.
+            move 0 to ws-total-count
+            move 0 to ws-total-suma
+            move 0 to fin-fichero
+            move 0 to e1-no-mts-mts
+            start movimientos-master-file
+                key is not less than e1-no-mts-mts
+                invalid key move 1 to fin-fichero
+            end-start
+            perform until fin-fichero = 1
+                read movimientos-master-file next record
+                    at end move 1 to fin-fichero
+                    not at end
+                        if e1-no-mts-mts not = ws-trailer-key
+                            add 1 to ws-total-count
+                            add e1-sdo-mts to ws-total-suma
+                        end-if
+                end-read
+            end-perform
+            move ws-trailer-key to e1-no-mts-mts
+            read movimientos-master-file
+                invalid key move 0 to ws-trailer-existe
+                not invalid key move 1 to ws-trailer-existe
+            end-read
+            move ws-trailer-key to e1-no-mts-mts
+            move ws-total-count to e1-no-cte-mts
+            move 0 to e1-cta-chq-mts
+            move 0 to e1-cta-cbe-mts
+            move "TRAILER " to e1-tipo-mts
+            move ws-total-suma to e1-sdo-mts
+            move 0 to e1-fech-mts
+            move spaces to e1-moneda-mts
+            if ws-trailer-existe = 1
+                rewrite e1-movimientos
+            else
+                write e1-movimientos
+            end-if.
