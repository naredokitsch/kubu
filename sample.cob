@@ -5,6 +5,12 @@
         input-output section.
         file-control.
         select clientes-output-file assign to "clientes.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is e1-no-cte
+        file status is ws-fs-clientes.
+
+        select checkpoint-file assign to "checkpoint.dat"
         organization is line sequential.
         data division.
         file section.
@@ -32,8 +38,35 @@
                 10 e1-mun-cte pic X(30).
                 10 e1-edo-cte pic X(30).
                 10 e1-pais-cte pic X(30).
+        fd checkpoint-file.
+        01 e1-checkpoint pic X(20).
         working-storage section.
         77 fin-fichero pic 9 value 0.
+        77 ws-fs-clientes pic X(2) value "00".
+        77 ws-duplicado pic 9 value 0.
+        77 ws-rfc-valida pic 9 value 0.
+            88 rfc-valida value 1.
+        77 ws-rfc-error pic 9 value 0.
+            88 rfc-error value 1.
+        77 ws-rfc-tipo pic X(1) value space.
+        77 ws-rfc-clase pic X(1) value space.
+        77 ws-rfc-pos pic 9(2) value 0.
+        77 ws-rfc-char pic X(1) value space.
+        77 ws-fecha-sistema pic 9(8) value 0.
+        77 ws-sys-anio pic 9(4) value 0.
+        77 ws-sys-mes pic 9(2) value 0.
+        77 ws-sys-dia pic 9(2) value 0.
+        77 ws-edad-calculada pic 9(3) value 0.
+        77 ws-excepcion pic 9 value 0.
+        77 ws-total-excepciones pic 9(10) value 0.
+        77 ws-opcion pic 9 value 0.
+        77 ws-num-pagina pic 9(4) value 0.
+        77 ws-lineas-pagina pic 9(2) value 0.
+        77 ws-max-lineas pic 9(2) value 20.
+        77 ws-pausa pic X(1) value space.
+        77 ws-modo-parm pic X(10) value spaces.
+        77 ws-modo-batch pic 9 value 0.
+            88 modo-batch value 1.
         01 ws-clientes.
             05 ws-no-cte pic 9(10).
             05 ws-nom-cte. 
@@ -56,63 +89,363 @@
                 10 ws-no-int-cte pic 9(8).
                 10 ws-mun-cte pic X(30).
                 10 ws-edo-cte pic X(30).
+                    88 edo-valido values
+                        "AGUASCALIENTES" "BAJA CALIFORNIA"
+                        "BAJA CALIFORNIA SUR" "CAMPECHE" "CHIAPAS"
+                        "CHIHUAHUA" "CIUDAD DE MEXICO" "COAHUILA"
+                        "COLIMA" "DURANGO" "GUANAJUATO" "GUERRERO"
+                        "HIDALGO" "JALISCO" "MEXICO" "MICHOACAN"
+                        "MORELOS" "NAYARIT" "NUEVO LEON" "OAXACA"
+                        "PUEBLA" "QUERETARO" "QUINTANA ROO"
+                        "SAN LUIS POTOSI" "SINALOA" "SONORA"
+                        "TABASCO" "TAMAULIPAS" "TLAXCALA"
+                        "VERACRUZ" "YUCATAN" "ZACATECAS".
                 10 ws-pais-cte pic X(30).
+                    88 pais-valido values
+                        "MEXICO" "ESTADOS UNIDOS" "CANADA" "ESPANA"
+                        "GUATEMALA" "ARGENTINA" "COLOMBIA" "BRASIL"
+                        "FRANCIA" "ALEMANIA".
         procedure division.
         inicio.
-            open output clientes-output-file
-            perform 1 times
-                perform limpiar-pantalla
-                perform agregar
-            end-perform
-            perform leer-clientes
+            accept ws-modo-parm from command-line
+            perform abrir-clientes
+            if ws-modo-parm = "BATCH"
+                move 1 to ws-modo-batch
+                perform leer-clientes
+            else
+                move 0 to ws-opcion
+                perform until ws-opcion = 6
+                    perform limpiar-pantalla
+                    perform mostrar-menu
+                    perform procesar-opcion
+                end-perform
+            end-if
             close clientes-output-file
+            perform marcar-checkpoint
             stop run.
+        marcar-checkpoint.
+            open output checkpoint-file
+            move "CLIENTES" to e1-checkpoint
+            write e1-checkpoint
+            close checkpoint-file.
+        mostrar-menu.
+            display "MANTENIMIENTO DE CLIENTES"
+            display "1. Agregar cliente"
+            display "2. Cambiar cliente"
+            display "3. Eliminar cliente"
+            display "4. Consultar cliente"
+            display "5. Listado de excepciones"
+            display "6. Salir"
+            display "Opcion: " with no advancing
+            accept ws-opcion.
+        procesar-opcion.
+            if ws-opcion = 1
+                perform agregar
+            else
+                if ws-opcion = 2
+                    perform cambiar
+                else
+                    if ws-opcion = 3
+                        perform eliminar
+                    else
+                        if ws-opcion = 4
+                            perform consultar
+                        else
+                            if ws-opcion = 5
+                                perform leer-clientes
+                            else
+                                if ws-opcion not = 6
+                                    display "Opcion invalida."
+                                end-if
+                            end-if
+                        end-if
+                    end-if
+                end-if
+            end-if.
+        abrir-clientes.
+            open i-o clientes-output-file
+            if ws-fs-clientes not = "00"
+                open output clientes-output-file
+                close clientes-output-file
+                open i-o clientes-output-file
+            end-if.
+        verificar-cliente-existente.
+            move ws-no-cte to e1-no-cte
+            read clientes-output-file
+                invalid key move 0 to ws-duplicado
+                not invalid key move 1 to ws-duplicado
+            end-read.
         agregar.
-            display "Introducir numero de cliente: "with no advancing
-            accept ws-no-cte
+            move 1 to ws-duplicado
+            perform until ws-duplicado = 0
+                display "Introducir numero de cliente: "
+                    with no advancing
+                accept ws-no-cte
+                perform verificar-cliente-existente
+                if ws-duplicado = 1
+                    display "Numero de cliente ya existe, elija otro."
+                end-if
+            end-perform
+            perform capturar-datos-cliente
+            move ws-clientes to e1-clientes
+            write e1-clientes
+                invalid key
+                    display "Numero de cliente duplicado, "
+                        "no se grabo el registro."
+            end-write.
+        capturar-datos-cliente.
             display "NOMBRE"
             display "   Primer Nombre: "with no advancing
-            accept ws-1nom-cte           
+            accept ws-1nom-cte
             display "   Segundo Nombre: "with no advancing
             accept ws-2nom-cte
             display "   Apellido Paterno: "with no advancing
-            accept ws-apat-cte           
+            accept ws-apat-cte
             display "   Apellido Materno: "with no advancing
             accept ws-amat-cte
-            display "Introducir RFC de cliente: "with no advancing
-            accept ws-rfc-cte
+            move 0 to ws-rfc-valida
+            perform until rfc-valida
+                display "Introducir RFC de cliente: "
+                    with no advancing
+                accept ws-rfc-cte
+                perform validar-rfc
+                if not rfc-valida
+                    display "RFC invalido (formato incorrecto), "
+                        "intente de nuevo."
+                end-if
+            end-perform
+            display "Introducir fecha de nacimiento (dd/mm/aaaa): "
+                with no advancing
+            accept ws-fec-nac-cte
+            perform calcular-edad
             display "Introducir edad de cliente: "with no advancing
             accept ws-eda-cte
-            display "Introducir fecha de nacimiento de cliente (dd/mm/aaaa): "with no advancing
-            accept ws-fec-nac-cte
+            if ws-eda-cte not = ws-edad-calculada
+                display "AVISO: la edad no coincide con la fecha de "
+                    "nacimiento, se usara la edad calculada."
+                move ws-edad-calculada to ws-eda-cte
+            end-if
             display "Introducir sexo de cliente: "with no advancing
             accept ws-sex-cte
             display "DOMICILIO"
             display "   Calle: "with no advancing
             accept ws-cal-cte
             display "   Exterior: "with no advancing
-            accept ws-no-ext-cte           
+            accept ws-no-ext-cte
             display "   Interior: "with no advancing
             accept ws-no-int-cte
             display "   Municipio: "with no advancing
-            accept ws-mun-cte           
-            display "   Estado: "with no advancing
-            accept ws-edo-cte
-            display "   Pais: "with no advancing
-            accept ws-pais-cte
-            move ws-clientes to e1-clientes
-            write e1-clientes.
+            accept ws-mun-cte
+            perform until edo-valido
+                display "   Estado: "with no advancing
+                accept ws-edo-cte
+                if not edo-valido
+                    display "Estado invalido, verifique el "
+                        "catalogo e intente de nuevo."
+                end-if
+            end-perform
+            perform until pais-valido
+                display "   Pais: "with no advancing
+                accept ws-pais-cte
+                if not pais-valido
+                    display "Pais invalido, verifique el catalogo "
+                        "e intente de nuevo."
+                end-if
+            end-perform.
+        cambiar.
+            display "Numero de cliente a cambiar: "with no advancing
+            accept ws-no-cte
+            move ws-no-cte to e1-no-cte
+            read clientes-output-file
+                invalid key display "Cliente no encontrado."
+                not invalid key
+                    move e1-clientes to ws-clientes
+                    display "Datos actuales:"
+                    display e1-clientes
+                    perform capturar-datos-cliente
+                    move ws-clientes to e1-clientes
+                    rewrite e1-clientes
+                        invalid key
+                            display "No se pudo actualizar el "
+                                "cliente."
+                        not invalid key
+                            display "Cliente actualizado."
+                    end-rewrite
+            end-read.
+        eliminar.
+            display "Numero de cliente a eliminar: "with no advancing
+            accept ws-no-cte
+            move ws-no-cte to e1-no-cte
+            read clientes-output-file
+                invalid key display "Cliente no encontrado."
+                not invalid key
+                    delete clientes-output-file
+                        invalid key
+                            display "No se pudo eliminar el cliente."
+                        not invalid key
+                            display "Cliente eliminado."
+                    end-delete
+            end-read.
+        consultar.
+            display "Numero de cliente a consultar: "
+                with no advancing
+            accept ws-no-cte
+            move ws-no-cte to e1-no-cte
+            read clientes-output-file
+                invalid key display "Cliente no encontrado."
+                not invalid key display e1-clientes
+            end-read.
+        validar-rfc.
+            move 0 to ws-rfc-error
+            if ws-rfc-cte(13:1) = space
+                move "M" to ws-rfc-tipo
+                perform validar-rfc-moral
+            else
+                move "F" to ws-rfc-tipo
+                perform validar-rfc-fisica
+            end-if
+            if rfc-error
+                move 0 to ws-rfc-valida
+            else
+                move 1 to ws-rfc-valida
+            end-if.
+        validar-rfc-fisica.
+            move "L" to ws-rfc-clase
+            move 1 to ws-rfc-pos
+            perform until ws-rfc-pos > 4
+                perform revisar-caracter-rfc
+                add 1 to ws-rfc-pos
+            end-perform
+            move "D" to ws-rfc-clase
+            perform until ws-rfc-pos > 10
+                perform revisar-caracter-rfc
+                add 1 to ws-rfc-pos
+            end-perform
+            move "A" to ws-rfc-clase
+            perform until ws-rfc-pos > 13
+                perform revisar-caracter-rfc
+                add 1 to ws-rfc-pos
+            end-perform.
+        validar-rfc-moral.
+            move "L" to ws-rfc-clase
+            move 1 to ws-rfc-pos
+            perform until ws-rfc-pos > 3
+                perform revisar-caracter-rfc
+                add 1 to ws-rfc-pos
+            end-perform
+            move "D" to ws-rfc-clase
+            perform until ws-rfc-pos > 9
+                perform revisar-caracter-rfc
+                add 1 to ws-rfc-pos
+            end-perform
+            move "A" to ws-rfc-clase
+            perform until ws-rfc-pos > 12
+                perform revisar-caracter-rfc
+                add 1 to ws-rfc-pos
+            end-perform.
+        revisar-caracter-rfc.
+            move ws-rfc-cte(ws-rfc-pos:1) to ws-rfc-char
+            if ws-rfc-clase = "L"
+                if ws-rfc-char < "A" or ws-rfc-char > "Z"
+                    move 1 to ws-rfc-error
+                end-if
+            else
+                if ws-rfc-clase = "D"
+                    if ws-rfc-char < "0" or ws-rfc-char > "9"
+                        move 1 to ws-rfc-error
+                    end-if
+                else
+                    if (ws-rfc-char < "A" or ws-rfc-char > "Z")
+                        and (ws-rfc-char < "0" or ws-rfc-char > "9")
+                        move 1 to ws-rfc-error
+                    end-if
+                end-if
+            end-if.
+        calcular-edad.
+            accept ws-fecha-sistema from date yyyymmdd
+            move ws-fecha-sistema(1:4) to ws-sys-anio
+            move ws-fecha-sistema(5:2) to ws-sys-mes
+            move ws-fecha-sistema(7:2) to ws-sys-dia
+            compute ws-edad-calculada =
+                ws-sys-anio - ws-year-nac-cte
+            if ws-sys-mes < ws-mes-nac-cte
+                subtract 1 from ws-edad-calculada
+            else
+                if ws-sys-mes = ws-mes-nac-cte
+                    and ws-sys-dia < ws-dia-nac-cte
+                    subtract 1 from ws-edad-calculada
+                end-if
+            end-if.
         limpiar-pantalla.
             CALL "SYSTEM" USING "clear".
         leer-clientes.
             move 0 to fin-fichero
-            close clientes-output-file
-            open input clientes-output-file
+            move 0 to ws-total-excepciones
+            move 0 to ws-num-pagina
+            perform imprimir-encabezado-excepciones
+            move 0 to e1-no-cte
+            start clientes-output-file key is not less than e1-no-cte
+                invalid key move 1 to fin-fichero
+            end-start
             perform until fin-fichero=1
-                read clientes-output-file
+                read clientes-output-file next record
                     at end move 1 to fin-fichero
                     not at end perform leer-registro
                 end-read
-            end-perform.
+            end-perform
+            display "Total de excepciones encontradas: "
+                ws-total-excepciones.
+        imprimir-encabezado-excepciones.
+            add 1 to ws-num-pagina
+            move 0 to ws-lineas-pagina
+            display " "
+            display "REPORTE DE EXCEPCIONES DE CLIENTES -- PAGINA "
+                ws-num-pagina
+            display "CLIENTE     DESCRIPCION"
+            display "----------  ------------------------------".
+        controlar-salto-pagina.
+            if ws-lineas-pagina >= ws-max-lineas
+                if not modo-batch
+                    display "-- Presione ENTER para continuar --"
+                        with no advancing
+                    accept ws-pausa
+                end-if
+                perform imprimir-encabezado-excepciones
+            end-if.
         leer-registro.
-            display e1-clientes.
+            perform validar-excepcion-cliente.
+        validar-excepcion-cliente.
+            move 0 to ws-excepcion
+            if e1-1nom-cte = spaces or e1-apat-cte = spaces
+                move 1 to ws-excepcion
+                perform controlar-salto-pagina
+                display "EXCEPCION Cliente " e1-no-cte
+                    " nombre incompleto"
+                add 1 to ws-lineas-pagina
+            end-if
+            move e1-rfc-cte to ws-rfc-cte
+            perform validar-rfc
+            if not rfc-valida
+                move 1 to ws-excepcion
+                perform controlar-salto-pagina
+                display "EXCEPCION Cliente " e1-no-cte
+                    " RFC con formato invalido: " e1-rfc-cte
+                add 1 to ws-lineas-pagina
+            end-if
+            if e1-eda-cte = 0 or e1-eda-cte > 120
+                move 1 to ws-excepcion
+                perform controlar-salto-pagina
+                display "EXCEPCION Cliente " e1-no-cte
+                    " edad fuera de rango: " e1-eda-cte
+                add 1 to ws-lineas-pagina
+            end-if
+            if e1-edo-cte = spaces or e1-pais-cte = spaces
+                move 1 to ws-excepcion
+                perform controlar-salto-pagina
+                display "EXCEPCION Cliente " e1-no-cte
+                    " domicilio incompleto (estado/pais en blanco)"
+                add 1 to ws-lineas-pagina
+            end-if
+            if ws-excepcion = 1
+                add 1 to ws-total-excepciones
+            end-if.
