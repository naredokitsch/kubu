@@ -0,0 +1,123 @@
+        identification division.
+        program-id. e1-pgmtasa.
+        author. noe-uriel.
+        environment division.
+        input-output section.
+        file-control.
+        select tasas-file assign to "tasas.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is tas-moneda
+        file status is ws-fs-tasas.
+
+        select checkpoint-file assign to "checkpoint_mant.dat"
+        organization is line sequential.
+        data division.
+        file section.
+        fd tasas-file.
+        01 e1-tasas.
+            05 tas-moneda pic X(3).
+                88 moneda-valida values "USD" "EUR".
+            05 tas-valor pic 9(6)V9999.
+            05 tas-fecha-actualizacion pic 9(8).
+        fd checkpoint-file.
+        01 e1-checkpoint pic X(20).
+        working-storage section.
+        77 ws-fs-tasas pic X(2) value "00".
+        77 ws-existe pic 9 value 0.
+        77 ws-opcion pic 9 value 0.
+        77 ws-moneda-valida pic 9 value 0.
+        01 ws-tasas.
+            05 ws-moneda pic X(3).
+            05 ws-valor pic 9(6)V9999.
+            05 ws-fecha-actualizacion pic 9(8).
+        procedure division.
+        inicio.
+            perform abrir-tasas
+            move 0 to ws-opcion
+            perform until ws-opcion = 3
+                perform limpiar-pantalla
+                perform mostrar-menu
+                perform procesar-opcion
+            end-perform
+            close tasas-file
+            perform marcar-checkpoint
+            stop run.
+        marcar-checkpoint.
+            open output checkpoint-file
+            move "TASAS" to e1-checkpoint
+            write e1-checkpoint
+            close checkpoint-file.
+        mostrar-menu.
+            display "MANTENIMIENTO DE TIPOS DE CAMBIO"
+            display "1. Actualizar tipo de cambio"
+            display "2. Consultar tipo de cambio"
+            display "3. Salir"
+            display "Opcion: " with no advancing
+            accept ws-opcion.
+        procesar-opcion.
+            if ws-opcion = 1
+                perform actualizar
+            else
+                if ws-opcion = 2
+                    perform consultar
+                else
+                    if ws-opcion not = 3
+                        display "Opcion invalida."
+                    end-if
+                end-if
+            end-if.
+        abrir-tasas.
+            open i-o tasas-file
+            if ws-fs-tasas not = "00"
+                open output tasas-file
+                close tasas-file
+                open i-o tasas-file
+            end-if.
+        actualizar.
+            move 0 to ws-moneda-valida
+            perform until ws-moneda-valida = 1
+                display "Moneda (USD/EUR): "with no advancing
+                accept ws-moneda
+                if moneda-valida
+                    move 1 to ws-moneda-valida
+                else
+                    display "Moneda invalida, intente de nuevo."
+                end-if
+            end-perform
+            display "Tipo de cambio a MXN(9(6)V9999): "
+                with no advancing
+            accept ws-valor
+            accept ws-fecha-actualizacion from date yyyymmdd
+            move ws-tasas to e1-tasas
+            move ws-moneda to tas-moneda
+            read tasas-file
+                invalid key move 0 to ws-existe
+                not invalid key move 1 to ws-existe
+            end-read
+            move ws-tasas to e1-tasas
+            if ws-existe = 1
+                rewrite e1-tasas
+                    invalid key
+                        display "No se pudo actualizar el tipo de "
+                            "cambio."
+                    not invalid key
+                        display "Tipo de cambio actualizado."
+                end-rewrite
+            else
+                write e1-tasas
+                    invalid key
+                        display "No se pudo grabar el tipo de cambio."
+                    not invalid key
+                        display "Tipo de cambio agregado."
+                end-write
+            end-if.
+        consultar.
+            display "Moneda a consultar (USD/EUR): "with no advancing
+            accept tas-moneda
+            read tasas-file
+                invalid key display "Tipo de cambio no encontrado."
+                not invalid key display e1-tasas
+            end-read.
+        limpiar-pantalla.
+            CALL "SYSTEM" USING "clear".
