@@ -0,0 +1,188 @@
+        identification division.
+        program-id. cuentas-cliente.
+        author. noe-uriel.
+        environment division.
+        input-output section.
+        file-control.
+        select movimientos-input-file assign to "movimientos_ord.dat"
+        organization is line sequential.
+
+        select work-chq-sort-file assign to "work_cuentas_chq.dat"
+        organization is line sequential.
+
+        select chq-ord-file assign to "cuentas_chq_ord.dat"
+        organization is line sequential.
+
+        select work-cbe-sort-file assign to "work_cuentas_cbe.dat"
+        organization is line sequential.
+
+        select cbe-ord-file assign to "cuentas_cbe_ord.dat"
+        organization is line sequential.
+
+        select reporte-file assign to "cuentas_cliente.dat"
+        organization is line sequential.
+
+        data division.
+        file section.
+        fd movimientos-input-file.
+        01 in-movimientos.
+            05 in-no-mts-mts pic 9(13).
+            05 in-no-cte-mts pic 9(10).
+            05 in-cta-chq-mts pic 9(13).
+            05 in-cta-cbe-mts pic 9(20).
+            05 in-tipo-mts pic A(8).
+            05 in-sdo-mts pic S9(10)V99.
+            05 in-fech-mts pic 9(8).
+            05 in-moneda-mts pic X(3).
+        sd work-chq-sort-file.
+        01 k1-movimientos.
+            05 k1-no-mts-mts pic 9(13).
+            05 k1-no-cte-mts pic 9(10).
+            05 k1-cta-chq-mts pic 9(13).
+            05 k1-cta-cbe-mts pic 9(20).
+            05 k1-tipo-mts pic A(8).
+            05 k1-sdo-mts pic S9(10)V99.
+            05 k1-fech-mts pic 9(8).
+            05 k1-moneda-mts pic X(3).
+        fd chq-ord-file.
+        01 c1-movimientos.
+            05 c1-no-mts-mts pic 9(13).
+            05 c1-no-cte-mts pic 9(10).
+            05 c1-cta-chq-mts pic 9(13).
+            05 c1-cta-cbe-mts pic 9(20).
+            05 c1-tipo-mts pic A(8).
+            05 c1-sdo-mts pic S9(10)V99.
+            05 c1-fech-mts pic 9(8).
+            05 c1-moneda-mts pic X(3).
+        sd work-cbe-sort-file.
+        01 k2-movimientos.
+            05 k2-no-mts-mts pic 9(13).
+            05 k2-no-cte-mts pic 9(10).
+            05 k2-cta-chq-mts pic 9(13).
+            05 k2-cta-cbe-mts pic 9(20).
+            05 k2-tipo-mts pic A(8).
+            05 k2-sdo-mts pic S9(10)V99.
+            05 k2-fech-mts pic 9(8).
+            05 k2-moneda-mts pic X(3).
+        fd cbe-ord-file.
+        01 c2-movimientos.
+            05 c2-no-mts-mts pic 9(13).
+            05 c2-no-cte-mts pic 9(10).
+            05 c2-cta-chq-mts pic 9(13).
+            05 c2-cta-cbe-mts pic 9(20).
+            05 c2-tipo-mts pic A(8).
+            05 c2-sdo-mts pic S9(10)V99.
+            05 c2-fech-mts pic 9(8).
+            05 c2-moneda-mts pic X(3).
+        fd reporte-file.
+        01 e1-reporte-linea pic X(80).
+        working-storage section.
+        77 fin-fichero pic 9 value 0.
+        77 primer-registro-chq pic 9 value 1.
+        77 ws-cliente-actual-chq pic 9(10) value 0.
+        77 ws-cuenta-anterior-chq pic 9(13) value 0.
+        77 primer-registro-cbe pic 9 value 1.
+        77 ws-cliente-actual-cbe pic 9(10) value 0.
+        77 ws-cuenta-anterior-cbe pic 9(20) value 0.
+        01 ws-linea pic X(80).
+        procedure division.
+        inicio-cuentas.
+            sort work-chq-sort-file
+                on ascending key k1-no-cte-mts k1-cta-chq-mts
+                using movimientos-input-file
+                giving chq-ord-file
+            sort work-cbe-sort-file
+                on ascending key k2-no-cte-mts k2-cta-cbe-mts
+                using movimientos-input-file
+                giving cbe-ord-file
+            open output reporte-file
+            perform imprimir-encabezado
+            perform procesar-cuentas-cheque
+            perform procesar-cuentas-clabe
+            close reporte-file
+            display "Reporte de cuentas por cliente generado."
+            stop run.
+        imprimir-encabezado.
+            move spaces to e1-reporte-linea
+            write e1-reporte-linea
+            move "REFERENCIA CLIENTE-CUENTAS" to e1-reporte-linea
+            write e1-reporte-linea
+            move "CUENTAS DE CHEQUE" to e1-reporte-linea
+            write e1-reporte-linea.
+        procesar-cuentas-cheque.
+            move 0 to fin-fichero
+            move 1 to primer-registro-chq
+            move 0 to ws-cuenta-anterior-chq
+            open input chq-ord-file
+            perform until fin-fichero = 1
+                read chq-ord-file
+                    at end move 1 to fin-fichero
+                    not at end perform evaluar-cuenta-cheque
+                end-read
+            end-perform
+            close chq-ord-file.
+        evaluar-cuenta-cheque.
+            if c1-cta-chq-mts not = 0
+                if primer-registro-chq = 1
+                    move c1-no-cte-mts to ws-cliente-actual-chq
+                    move 0 to ws-cuenta-anterior-chq
+                    move 0 to primer-registro-chq
+                else
+                    if c1-no-cte-mts not = ws-cliente-actual-chq
+                        move c1-no-cte-mts to ws-cliente-actual-chq
+                        move 0 to ws-cuenta-anterior-chq
+                    end-if
+                end-if
+                if c1-cta-chq-mts not = ws-cuenta-anterior-chq
+                    move spaces to ws-linea
+                    string "  Cliente " delimited by size
+                           c1-no-cte-mts delimited by size
+                           "  Cuenta de cheques: " delimited by size
+                           c1-cta-chq-mts delimited by size
+                           into ws-linea
+                    move ws-linea to e1-reporte-linea
+                    write e1-reporte-linea
+                    move c1-cta-chq-mts to ws-cuenta-anterior-chq
+                end-if
+            end-if.
+        procesar-cuentas-clabe.
+            move spaces to e1-reporte-linea
+            write e1-reporte-linea
+            move "CUENTAS CLABE" to e1-reporte-linea
+            write e1-reporte-linea
+            move 0 to fin-fichero
+            move 1 to primer-registro-cbe
+            move 0 to ws-cuenta-anterior-cbe
+            open input cbe-ord-file
+            perform until fin-fichero = 1
+                read cbe-ord-file
+                    at end move 1 to fin-fichero
+                    not at end perform evaluar-cuenta-clabe
+                end-read
+            end-perform
+            close cbe-ord-file.
+        evaluar-cuenta-clabe.
+            if c2-cta-cbe-mts not = 0 and c2-tipo-mts not = "TRANSFER"
+                and c2-tipo-mts not = "REVERSA "
+                if primer-registro-cbe = 1
+                    move c2-no-cte-mts to ws-cliente-actual-cbe
+                    move 0 to ws-cuenta-anterior-cbe
+                    move 0 to primer-registro-cbe
+                else
+                    if c2-no-cte-mts not = ws-cliente-actual-cbe
+                        move c2-no-cte-mts to ws-cliente-actual-cbe
+                        move 0 to ws-cuenta-anterior-cbe
+                    end-if
+                end-if
+                if c2-cta-cbe-mts not = ws-cuenta-anterior-cbe
+                    move spaces to ws-linea
+                    string "  Cliente " delimited by size
+                           c2-no-cte-mts delimited by size
+                           "  Cuenta CLABE: " delimited by size
+                           c2-cta-cbe-mts delimited by size
+                           into ws-linea
+                    move ws-linea to e1-reporte-linea
+                    write e1-reporte-linea
+                    move c2-cta-cbe-mts to ws-cuenta-anterior-cbe
+                end-if
+            end-if.
