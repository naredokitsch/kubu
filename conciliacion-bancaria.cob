@@ -0,0 +1,152 @@
+        identification division.
+        program-id. conciliacion-bancaria.
+        author. noe-uriel.
+        environment division.
+        input-output section.
+        file-control.
+        select movimientos-input-file assign to "movimientos_ord.dat"
+        organization is line sequential.
+
+        select work-concilia-sort-file assign to "work_concilia.dat"
+        organization is line sequential.
+
+        select movimientos-cta-ord-file
+        assign to "movimientos_cta_ord.dat"
+        organization is line sequential.
+
+        select banco-file assign to "estado_cuenta_banco.dat"
+        organization is line sequential.
+
+        select checkpoint-file assign to "checkpoint_mant.dat"
+        organization is line sequential.
+        data division.
+        file section.
+        fd movimientos-input-file.
+        01 in-movimientos.
+            05 in-no-mts-mts pic 9(13).
+            05 in-no-cte-mts pic 9(10).
+            05 in-cta-chq-mts pic 9(13).
+            05 in-cta-cbe-mts pic 9(20).
+            05 in-tipo-mts pic A(8).
+            05 in-sdo-mts pic S9(10)V99.
+            05 in-fech-mts pic 9(8).
+            05 in-moneda-mts pic X(3).
+        sd work-concilia-sort-file.
+        01 k1-movimientos.
+            05 k1-no-mts-mts pic 9(13).
+            05 k1-no-cte-mts pic 9(10).
+            05 k1-cta-chq-mts pic 9(13).
+            05 k1-cta-cbe-mts pic 9(20).
+            05 k1-tipo-mts pic A(8).
+            05 k1-sdo-mts pic S9(10)V99.
+            05 k1-fech-mts pic 9(8).
+            05 k1-moneda-mts pic X(3).
+        fd movimientos-cta-ord-file.
+        01 c1-movimientos.
+            05 c1-no-mts-mts pic 9(13).
+            05 c1-no-cte-mts pic 9(10).
+            05 c1-cta-chq-mts pic 9(13).
+            05 c1-cta-cbe-mts pic 9(20).
+            05 c1-tipo-mts pic A(8).
+            05 c1-sdo-mts pic S9(10)V99.
+            05 c1-fech-mts pic 9(8).
+            05 c1-moneda-mts pic X(3).
+        fd banco-file.
+        01 e1-banco.
+            05 bco-cuenta pic 9(13).
+            05 bco-monto pic S9(10)V99.
+            05 bco-fecha pic 9(8).
+        fd checkpoint-file.
+        01 e1-checkpoint pic X(20).
+        working-storage section.
+        77 fin-mov pic 9 value 0.
+        77 fin-banco pic 9 value 0.
+        77 ws-total-conciliados pic 9(10) value 0.
+        77 ws-total-solo-libros pic 9(10) value 0.
+        77 ws-total-solo-banco pic 9(10) value 0.
+        procedure division.
+        inicio-conciliacion.
+            perform ordenar-movimientos-por-cuenta
+            open input movimientos-cta-ord-file
+            open input banco-file
+            perform leer-movimiento
+            perform leer-banco
+            perform until fin-mov = 1 and fin-banco = 1
+                perform comparar-registros
+            end-perform
+            perform imprimir-totales
+            close movimientos-cta-ord-file
+            close banco-file
+            perform marcar-checkpoint
+            stop run.
+        marcar-checkpoint.
+            open output checkpoint-file
+            move "CONCILIACION" to e1-checkpoint
+            write e1-checkpoint
+            close checkpoint-file.
+        ordenar-movimientos-por-cuenta.
+            sort work-concilia-sort-file
+                on ascending key k1-cta-chq-mts k1-sdo-mts
+                using movimientos-input-file
+                giving movimientos-cta-ord-file.
+        leer-movimiento.
+            perform until fin-mov = 1
+                read movimientos-cta-ord-file
+                    at end move 1 to fin-mov
+                    not at end
+                        if c1-cta-chq-mts not = 0
+                            exit perform
+                        end-if
+                end-read
+            end-perform.
+        leer-banco.
+            read banco-file
+                at end move 1 to fin-banco
+            end-read.
+        comparar-registros.
+            if fin-mov = 1
+                perform registrar-solo-banco
+                perform leer-banco
+            else
+                if fin-banco = 1
+                    perform registrar-solo-movimiento
+                    perform leer-movimiento
+                else
+                    if c1-cta-chq-mts = bco-cuenta
+                        and c1-sdo-mts = bco-monto
+                        perform registrar-conciliado
+                        perform leer-movimiento
+                        perform leer-banco
+                    else
+                        if c1-cta-chq-mts < bco-cuenta
+                            or (c1-cta-chq-mts = bco-cuenta
+                                and c1-sdo-mts < bco-monto)
+                            perform registrar-solo-movimiento
+                            perform leer-movimiento
+                        else
+                            perform registrar-solo-banco
+                            perform leer-banco
+                        end-if
+                    end-if
+                end-if
+            end-if.
+        registrar-conciliado.
+            add 1 to ws-total-conciliados.
+        registrar-solo-movimiento.
+            display "EN LIBROS, NO EN ESTADO DE CUENTA -- cuenta "
+                c1-cta-chq-mts "  monto " c1-sdo-mts
+                "  fecha " c1-fech-mts
+            add 1 to ws-total-solo-libros.
+        registrar-solo-banco.
+            display "EN ESTADO DE CUENTA, NO EN LIBROS -- cuenta "
+                bco-cuenta "  monto " bco-monto
+                "  fecha " bco-fecha
+            add 1 to ws-total-solo-banco.
+        imprimir-totales.
+            display " "
+            display "RESULTADO DE LA CONCILIACION BANCARIA"
+            display "   Movimientos conciliados: "
+                ws-total-conciliados
+            display "   Solo en libros: " ws-total-solo-libros
+            display "   Solo en estado de cuenta: "
+                ws-total-solo-banco.
