@@ -5,7 +5,33 @@
         input-output section.
         file-control.
         select movimientos-file assign to "movimientos.dat"
+        organization is indexed
+        access mode is sequential
+        record key is e1-no-mts-mts.
+
+        select clientes-input-file assign to "clientes_ord.dat"
         organization is line sequential.
+
+        select checkpoint-file assign to "checkpoint.dat"
+        organization is line sequential.
+
+        select saldos-file assign to "saldos.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is sdo-no-cte
+        file status is ws-fs-saldos.
+
+        select resumen-sort-file assign to "work_resumen.dat"
+        organization is line sequential.
+
+        select resumen-ord-file assign to "resumen_diario.dat"
+        organization is line sequential.
+
+        select tasas-file assign to "tasas.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is tas-moneda
+        file status is ws-fs-tasas.
         data division.
         file section.
         fd movimientos-file.
@@ -17,11 +43,94 @@
             05 e1-tipo-mts pic A(8).
             05 e1-sdo-mts pic S9(10)V99.
             05 e1-fech-mts pic 9(8).
+            05 e1-moneda-mts pic X(3).
+        fd clientes-input-file.
+        01 in-clientes.
+            05 in-no-cte pic 9(10).
+            05 in-nom-cte.
+                10 in-1nom-cte pic X(20).
+                10 in-2nom-cte pic X(20).
+                10 in-apat-cte pic X(20).
+                10 in-amat-cte pic X(20).
+            05 in-rfc-cte pic X(13).
+            05 in-eda-cte pic 9(3).
+            05 in-fec-nac-cte.
+                10 in-dia-nac-cte pic 9(2).
+                10 filler pic X value '/'.
+                10 in-mes-nac-cte pic 9(2).
+                10 filler pic X value '/'.
+                10 in-year-nac-cte pic 9(4).
+            05 in-sex-cte pic X(1).
+            05 in-dom-cte.
+                10 in-cal-cte pic X(30).
+                10 in-no-ext-cte pic 9(8).
+                10 in-no-int-cte pic 9(8).
+                10 in-mun-cte pic X(30).
+                10 in-edo-cte pic X(30).
+                10 in-pais-cte pic X(30).
+        fd checkpoint-file.
+        01 e1-checkpoint pic X(20).
+        fd saldos-file.
+        01 e1-saldos.
+            05 sdo-no-cte pic 9(10).
+            05 sdo-saldo pic S9(10)V99.
+            05 sdo-ultimo-mts pic 9(13).
+        sd resumen-sort-file.
+        01 rs-movimientos.
+            05 rs-no-mts-mts pic 9(13).
+            05 rs-no-cte-mts pic 9(10).
+            05 rs-cta-chq-mts pic 9(13).
+            05 rs-cta-cbe-mts pic 9(20).
+            05 rs-tipo-mts pic A(8).
+            05 rs-sdo-mts pic S9(10)V99.
+            05 rs-fech-mts pic 9(8).
+            05 rs-moneda-mts pic X(3).
+        fd resumen-ord-file.
+        01 ro-movimientos.
+            05 ro-no-mts-mts pic 9(13).
+            05 ro-no-cte-mts pic 9(10).
+            05 ro-cta-chq-mts pic 9(13).
+            05 ro-cta-cbe-mts pic 9(20).
+            05 ro-tipo-mts pic A(8).
+            05 ro-sdo-mts pic S9(10)V99.
+            05 ro-fech-mts pic 9(8).
+            05 ro-moneda-mts pic X(3).
+        fd tasas-file.
+        01 e1-tasas.
+            05 tas-moneda pic X(3).
+            05 tas-valor pic 9(6)V9999.
+            05 tas-fecha-actualizacion pic 9(8).
         working-storage section.
         77 fin-fichero pic 9 value 0.
-        77 current-client pic 9(3) value 1.
+        77 fin-clientes pic 9 value 0.
+        77 fin-saldos pic 9 value 0.
+        77 ws-fs-saldos pic X(2) value "00".
+        77 current-client pic 9(10) value 0.
         77 current-client-balance pic S9(10)V99 value 0.
         77 total-clients-balance pic S9(12)V99 value 0.
+        77 ws-trailer-key pic 9(13) value 9999999999999.
+        77 ws-trailer-encontrado pic 9 value 0.
+        77 ws-propio-count pic 9(10) value 0.
+        77 ws-propio-suma pic S9(10)V99 value 0.
+        77 ws-trailer-count pic 9(10) value 0.
+        77 ws-trailer-suma pic S9(10)V99 value 0.
+        77 ws-resumen-fecha-actual pic 9(8) value 0.
+        77 ws-resumen-primer-registro pic 9 value 1.
+        77 ws-tot-retiro pic S9(10)V99 value 0.
+        77 ws-tot-deposito pic S9(10)V99 value 0.
+        77 ws-tot-transfer pic S9(10)V99 value 0.
+        77 ws-tot-interes pic S9(10)V99 value 0.
+        77 ws-tot-comision pic S9(10)V99 value 0.
+        77 ws-tot-reversa pic S9(10)V99 value 0.
+        77 ws-tasa-usd-mxn pic 9(6)V9999 value 0.
+        77 ws-tasa-eur-mxn pic 9(6)V9999 value 0.
+        77 ws-tasa-usd-ok pic 9 value 0.
+        77 ws-tasa-eur-ok pic 9 value 0.
+        77 ws-monto-mxn pic S9(10)V99 value 0.
+        77 ws-fs-tasas pic X(2) value "00".
+        77 ws-tot-excluido-usd pic S9(10)V99 value 0.
+        77 ws-tot-excluido-eur pic S9(10)V99 value 0.
+        01 ws-nombre-cliente pic X(62) value spaces.
         01 ws-movimientos.
             05 ws-no-mts-mts pic 9(13).
             05 ws-no-cte-mts pic 9(10).
@@ -30,12 +139,61 @@
             05 ws-tipo-mts pic A(8).
             05 ws-sdo-mts pic S9(10)V99.
             05 ws-fech-mts pic 9(8).
+            05 ws-moneda-mts pic X(3).
         procedure division.
         inicio-reporte.
             perform limpiar-pantalla
+            perform abrir-tasas
+            perform cargar-tasas
+            close tasas-file
+            open input clientes-input-file
+            perform leer-saldos
+            display "Saldo total de clientes: " total-clients-balance
             perform leer-movimientos
             close movimientos-file
+            perform generar-resumen-diario
+            if fin-clientes = 0
+                close clientes-input-file
+            end-if
+            perform marcar-checkpoint
             stop run.
+        abrir-tasas.
+            open input tasas-file
+            if ws-fs-tasas not = "00"
+                open output tasas-file
+                close tasas-file
+                open input tasas-file
+            end-if.
+        cargar-tasas.
+            move "USD" to tas-moneda
+            read tasas-file
+                invalid key
+                    move 0 to ws-tasa-usd-mxn
+                    move 0 to ws-tasa-usd-ok
+                    display "AVISO: no hay tipo de cambio USD-MXN en "
+                        "tasas.dat, los movimientos en USD se "
+                        "excluiran de los totales."
+                not invalid key
+                    move tas-valor to ws-tasa-usd-mxn
+                    move 1 to ws-tasa-usd-ok
+            end-read
+            move "EUR" to tas-moneda
+            read tasas-file
+                invalid key
+                    move 0 to ws-tasa-eur-mxn
+                    move 0 to ws-tasa-eur-ok
+                    display "AVISO: no hay tipo de cambio EUR-MXN en "
+                        "tasas.dat, los movimientos en EUR se "
+                        "excluiran de los totales."
+                not invalid key
+                    move tas-valor to ws-tasa-eur-mxn
+                    move 1 to ws-tasa-eur-ok
+            end-read.
+        marcar-checkpoint.
+            open output checkpoint-file
+            move "REPORTE" to e1-checkpoint
+            write e1-checkpoint
+            close checkpoint-file.
         limpiar-pantalla.
             CALL "SYSTEM" USING "clear".
         leer-movimientos.
@@ -47,15 +205,180 @@
                     not at end perform leer-registro
                 end-read
             end-perform
-            add current-client-balance to total-clients-balance
-            display "El cliente " current-client " tiene un saldo de " current-client-balance.
-            display "Saldo total de clientes: " total-clients-balance.
+            perform verificar-trailer.
         leer-registro.
             move e1-movimientos to ws-movimientos
-            if current-client not = ws-no-cte-mts then
-                display "El cliente " current-client " tiene un saldo de " current-client-balance
-                add current-client-balance to total-clients-balance
-                add 1 to current-client
-                move 0 to current-client-balance
-           end-if
-           add ws-sdo-mts to current-client-balance.
+            if ws-no-mts-mts = ws-trailer-key
+                move 1 to ws-trailer-encontrado
+                move ws-no-cte-mts to ws-trailer-count
+                move ws-sdo-mts to ws-trailer-suma
+            else
+                add 1 to ws-propio-count
+                add ws-sdo-mts to ws-propio-suma
+            end-if.
+        leer-saldos.
+            move 0 to fin-saldos
+            open input saldos-file
+            move 0 to sdo-no-cte
+            start saldos-file key is not less than sdo-no-cte
+                invalid key move 1 to fin-saldos
+            end-start
+            perform until fin-saldos = 1
+                read saldos-file next record
+                    at end move 1 to fin-saldos
+                    not at end perform imprimir-saldo-desde-saldos
+                end-read
+            end-perform
+            close saldos-file.
+        imprimir-saldo-desde-saldos.
+            move sdo-no-cte to current-client
+            move sdo-saldo to current-client-balance
+            perform imprimir-saldo-cliente.
+        verificar-trailer.
+            if ws-trailer-encontrado = 0
+                display "AVISO: no se encontro registro de control "
+                    "(trailer) en movimientos.dat."
+            else
+                if ws-trailer-count = ws-propio-count
+                    and ws-trailer-suma = ws-propio-suma
+                    display "Totales de control verificados: "
+                        ws-propio-count " movimientos, suma "
+                        ws-propio-suma
+                else
+                    display "ALERTA: LOS TOTALES NO COINCIDEN CON EL "
+                        "REGISTRO DE CONTROL"
+                    display "   Movimientos leidos: " ws-propio-count
+                        " Trailer: " ws-trailer-count
+                    display "   Suma leida: " ws-propio-suma
+                        " Trailer: " ws-trailer-suma
+                end-if
+            end-if.
+        imprimir-saldo-cliente.
+            perform buscar-nombre-cliente
+            display "El cliente " current-client " (" ws-nombre-cliente
+                ") tiene un saldo de " current-client-balance
+            add current-client-balance to total-clients-balance.
+        buscar-nombre-cliente.
+            move spaces to ws-nombre-cliente
+            perform until fin-clientes = 1
+                if in-no-cte >= current-client
+                    exit perform
+                end-if
+                read clientes-input-file
+                    at end move 1 to fin-clientes
+                end-read
+            end-perform
+            if fin-clientes = 0 and in-no-cte = current-client
+                string in-1nom-cte delimited by size
+                       " " delimited by size
+                       in-apat-cte delimited by size
+                       " " delimited by size
+                       in-amat-cte delimited by size
+                       into ws-nombre-cliente
+            else
+                move "CLIENTE NO ENCONTRADO" to ws-nombre-cliente
+            end-if.
+        generar-resumen-diario.
+            sort resumen-sort-file
+                on ascending key rs-fech-mts rs-tipo-mts
+                using movimientos-file
+                giving resumen-ord-file
+            move 0 to fin-fichero
+            move 1 to ws-resumen-primer-registro
+            display " "
+            display "RESUMEN DIARIO POR TIPO DE MOVIMIENTO"
+            open input resumen-ord-file
+            perform until fin-fichero = 1
+                read resumen-ord-file
+                    at end move 1 to fin-fichero
+                    not at end perform acumular-resumen
+                end-read
+            end-perform
+            if ws-resumen-primer-registro = 0
+                perform imprimir-totales-dia
+            end-if
+            close resumen-ord-file.
+        acumular-resumen.
+            if ro-no-mts-mts not = ws-trailer-key
+                if ws-resumen-primer-registro = 1
+                    move ro-fech-mts to ws-resumen-fecha-actual
+                    move 0 to ws-resumen-primer-registro
+                else
+                    if ro-fech-mts not = ws-resumen-fecha-actual
+                        perform imprimir-totales-dia
+                        move ro-fech-mts to ws-resumen-fecha-actual
+                        perform limpiar-totales-dia
+                    end-if
+                end-if
+                perform clasificar-movimiento-resumen
+            end-if.
+        convertir-a-mxn.
+            if ro-moneda-mts = "USD"
+                multiply ro-sdo-mts by ws-tasa-usd-mxn
+                    giving ws-monto-mxn rounded
+            else
+                if ro-moneda-mts = "EUR"
+                    multiply ro-sdo-mts by ws-tasa-eur-mxn
+                        giving ws-monto-mxn rounded
+                else
+                    move ro-sdo-mts to ws-monto-mxn
+                end-if
+            end-if.
+        clasificar-movimiento-resumen.
+            if ro-moneda-mts = "USD" and ws-tasa-usd-ok = 0
+                add ro-sdo-mts to ws-tot-excluido-usd
+            else
+                if ro-moneda-mts = "EUR" and ws-tasa-eur-ok = 0
+                    add ro-sdo-mts to ws-tot-excluido-eur
+                else
+                    perform convertir-a-mxn
+                    if ro-tipo-mts = "RETIRO  "
+                        add ws-monto-mxn to ws-tot-retiro
+                    else
+                        if ro-tipo-mts = "DEPOSITO"
+                            add ws-monto-mxn to ws-tot-deposito
+                        else
+                            if ro-tipo-mts = "TRANSFER"
+                                add ws-monto-mxn to ws-tot-transfer
+                            else
+                                if ro-tipo-mts = "INTERES "
+                                    add ws-monto-mxn to ws-tot-interes
+                                else
+                                    if ro-tipo-mts = "COMISION"
+                                        add ws-monto-mxn
+                                            to ws-tot-comision
+                                    else
+                                        if ro-tipo-mts = "REVERSA "
+                                            add ws-monto-mxn
+                                                to ws-tot-reversa
+                                        end-if
+                                    end-if
+                                end-if
+                            end-if
+                        end-if
+                    end-if
+                end-if
+            end-if.
+        imprimir-totales-dia.
+            display "Fecha: " ws-resumen-fecha-actual
+            display "   Depositos: " ws-tot-deposito
+                "  Retiros: " ws-tot-retiro
+            display "   Transferencias: " ws-tot-transfer
+                "  Interes: " ws-tot-interes
+            display "   Comisiones: " ws-tot-comision
+                "  Reversas: " ws-tot-reversa
+            if ws-tot-excluido-usd not = 0
+                or ws-tot-excluido-eur not = 0
+                display "   AVISO: excluidos de los totales por falta "
+                    "de tipo de cambio - USD: " ws-tot-excluido-usd
+                    "  EUR: " ws-tot-excluido-eur
+            end-if.
+        limpiar-totales-dia.
+            move 0 to ws-tot-retiro
+            move 0 to ws-tot-deposito
+            move 0 to ws-tot-transfer
+            move 0 to ws-tot-interes
+            move 0 to ws-tot-comision
+            move 0 to ws-tot-reversa
+            move 0 to ws-tot-excluido-usd
+            move 0 to ws-tot-excluido-eur.
