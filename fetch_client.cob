@@ -40,6 +40,9 @@
         working-storage section.
         77 fin-fichero pic 9 value 0.
         77 id-cliente pic 9(10).
+        77 id-cliente-parm pic X(10).
+        77 ws-encontrado pic 9 value 0.
+            88 cliente-encontrado value 1.
         01 ws-clientes.
           05 ws-no-cte pic 9(10).
           05 ws-nom-cte.
@@ -65,8 +68,18 @@
             10 ws-pais-cte pic X(30).
 
         procedure division.
-          move 0000123456 to id-cliente
+          accept id-cliente-parm from command-line
+          if id-cliente-parm not = spaces
+            move id-cliente-parm to id-cliente
+          else
+            display "Numero de cliente a consultar(10): "
+                with no advancing
+            accept id-cliente
+          end-if
           perform fetch_cliente
+          if not cliente-encontrado
+            display "Cliente " id-cliente " no encontrado."
+          end-if
           stop run.
         fetch_cliente.
           move 0 to fin-fichero
@@ -78,7 +91,8 @@
             end-read
           end-perform.
           leer-cliente.
-            if id-cliente equals in-no-cte
+            if id-cliente = in-no-cte
               move in-clientes to ws-clientes
               display ws-clientes
+              move 1 to ws-encontrado
             end-if.
