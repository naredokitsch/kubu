@@ -5,7 +5,45 @@
         input-output section.
         file-control.
         select movimientos-output-file assign to "movimientos.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is e1-no-mts-mts
+        file status is ws-fs-movimientos.
+
+        select checkpoint-file assign to "checkpoint.dat"
         organization is line sequential.
+
+        select auditoria-file assign to "auditoria.dat"
+        organization is line sequential
+        file status is ws-fs-auditoria.
+
+        select saldos-file assign to "saldos.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is sdo-no-cte
+        file status is ws-fs-saldos.
+
+        select cuentas-file assign to "cuentas.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is cta-no-cuenta
+        file status is ws-fs-cuentas.
+
+        select registro-cheques-file assign to "registro_cheques.dat"
+        organization is line sequential
+        file status is ws-fs-registro.
+
+        select pendientes-file assign to "pendientes.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is pnd-no-mts-mts
+        file status is ws-fs-pendientes.
+
+        select tasas-file assign to "tasas.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is tas-moneda
+        file status is ws-fs-tasas.
         data division.
         file section.
         fd movimientos-output-file.
@@ -17,60 +55,895 @@
             05 e1-tipo-mts pic A(8).
             05 e1-sdo-mts pic S9(10)V99.
             05 e1-fech-mts pic 9(8).
+            05 e1-moneda-mts pic X(3).
+        fd checkpoint-file.
+        01 e1-checkpoint pic X(20).
+        fd auditoria-file.
+        01 e1-auditoria.
+            05 aud-no-mts-mts pic 9(13).
+            05 aud-operador pic X(10).
+            05 aud-fecha pic 9(8).
+            05 aud-hora pic 9(8).
+        fd saldos-file.
+        01 e1-saldos.
+            05 sdo-no-cte pic 9(10).
+            05 sdo-saldo pic S9(10)V99.
+            05 sdo-ultimo-mts pic 9(13).
+        fd cuentas-file.
+        01 e1-cuentas.
+            05 cta-no-cuenta pic 9(13).
+            05 cta-no-cte pic 9(10).
+            05 cta-status pic X(9).
+                88 cta-activa value "ACTIVA".
+                88 cta-bloqueada value "BLOQUEADA".
+                88 cta-cerrada value "CERRADA".
+            05 cta-fecha-apertura pic 9(8).
+        fd registro-cheques-file.
+        01 e1-registro-cheques.
+            05 reg-no-cheque pic 9(10).
+            05 reg-no-mts-mts pic 9(13).
+            05 reg-no-cuenta pic 9(13).
+            05 reg-fecha pic 9(8).
+            05 reg-monto pic S9(10)V99.
+        fd pendientes-file.
+        01 e1-pendientes.
+            05 pnd-no-mts-mts pic 9(13).
+            05 pnd-no-cte-mts pic 9(10).
+            05 pnd-cta-chq-mts pic 9(13).
+            05 pnd-cta-cbe-mts pic 9(20).
+            05 pnd-tipo-mts pic A(8).
+            05 pnd-sdo-mts pic S9(10)V99.
+            05 pnd-fech-mts pic 9(8).
+            05 pnd-no-cheque pic 9(10).
+            05 pnd-moneda-mts pic X(3).
+        fd tasas-file.
+        01 e1-tasas.
+            05 tas-moneda pic X(3).
+            05 tas-valor pic 9(6)V9999.
+            05 tas-fecha-actualizacion pic 9(8).
         working-storage section.
         77 fin-fichero pic 9 value 0.
+        77 ws-fs-movimientos pic X(2) value "00".
         77 inv-ws-sdo-mts pic S9(10)V99.
+        77 ws-saldo-actual pic S9(10)V99 value 0.
+        77 ws-saldo-proyectado pic S9(10)V99 value 0.
+        77 ws-rechazado pic 9 value 0.
+            88 movimiento-rechazado value 1.
+        77 ws-tipo-ok pic 9 value 0.
+        77 ws-trailer-key pic 9(13) value 9999999999999.
+        77 ws-trailer-existe pic 9 value 0.
+        77 ws-total-count pic 9(10) value 0.
+        77 ws-total-suma pic S9(10)V99 value 0.
+        77 ws-clabe-cociente pic 9(4) value 0.
+        77 ws-clabe-suma pic 9(4) value 0.
+        77 ws-clabe-pos pic 9(2) value 0.
+        77 ws-clabe-campo-pos pic 9(2) value 0.
+        77 ws-clabe-peso pic 9(1) value 0.
+        77 ws-clabe-resto pic 9(1) value 0.
+        77 ws-clabe-digito pic 9(1) value 0.
+        77 ws-clabe-parcial pic 9(2) value 0.
+        77 ws-clabe-parcial-mod pic 9(1) value 0.
+        77 ws-clabe-check-calc pic 9(1) value 0.
+        77 ws-clabe-check-real pic 9(1) value 0.
+        77 ws-clabe-valida pic 9 value 0.
+            88 clabe-valida value 1.
+        77 ws-cta-destino pic 9(13) value 0.
+        77 ws-no-mts-credito pic 9(13) value 0.
+        77 ws-fs-auditoria pic X(2) value "00".
+        77 ws-operador pic X(10) value spaces.
+        77 ws-modo-parm pic X(10) value spaces.
+        77 ws-modo-batch pic 9 value 0.
+            88 modo-batch value 1.
+        77 ws-aud-fecha pic 9(8) value 0.
+        77 ws-aud-hora pic 9(8) value 0.
+        77 ws-fs-saldos pic X(2) value "00".
+        77 ws-saldo-existe pic 9 value 0.
+        77 ws-limite-sdo pic S9(10)V99 value 1000000.00.
+        77 ws-excepcion pic 9 value 0.
+        77 ws-total-excepciones pic 9(10) value 0.
+        77 ws-no-mts-original pic 9(13) value 0.
+        77 ws-original-existe pic 9 value 0.
+        77 ws-ya-reversado pic 9 value 0.
+        77 ws-reversa-valida pic 9 value 0.
+            88 reversa-valida value 1.
+        77 ws-original-cliente pic 9(10) value 0.
+        77 ws-original-cuenta pic 9(13) value 0.
+        77 ws-original-monto pic S9(10)V99 value 0.
+        77 ws-fs-cuentas pic X(2) value "00".
+        77 ws-cuenta-valida pic 9 value 0.
+        77 ws-fs-registro pic X(2) value "00".
+        77 ws-no-cheque pic 9(10) value 0.
+        77 ws-fs-pendientes pic X(2) value "00".
+        77 ws-mts-dia pic 9(2) value 0.
+        77 ws-mts-mes pic 9(2) value 0.
+        77 ws-mts-anio pic 9(4) value 0.
+        77 ws-fecha-mts-comp pic 9(8) value 0.
+        77 ws-fecha-sistema pic 9(8) value 0.
+        77 ws-es-futuro pic 9 value 0.
+        77 ws-num-pagina pic 9(4) value 0.
+        77 ws-lineas-pagina pic 9(2) value 0.
+        77 ws-max-lineas pic 9(2) value 20.
+        77 ws-pausa pic X(1) value space.
+        77 ws-tasa-usd-mxn pic 9(6)V9999 value 0.
+        77 ws-tasa-eur-mxn pic 9(6)V9999 value 0.
+        77 ws-tasa-usd-ok pic 9 value 0.
+        77 ws-tasa-eur-ok pic 9 value 0.
+        77 ws-tasa-valida pic 9 value 0.
+        77 ws-monto-mxn pic S9(10)V99 value 0.
+        77 ws-moneda-ok pic 9 value 0.
+        77 ws-original-moneda pic X(3) value spaces.
+        77 ws-fs-tasas pic X(2) value "00".
+        77 ws-cta-no-cte-leida pic 9(10) value 0.
+        77 ws-no-cte-destino pic 9(10) value 0.
+        77 ws-pnd-rechazado pic 9 value 0.
         01 ws-movimientos.
             05 ws-no-mts-mts pic 9(13).
             05 ws-no-cte-mts pic 9(10).
             05 ws-cta-chq-mts pic 9(13).
             05 ws-cta-cbe-mts pic 9(20).
             05 ws-tipo-mts pic A(8).
+                88 tipo-mts-valido values
+                    "RETIRO  " "DEPOSITO" "TRANSFER"
+                    "INTERES " "COMISION" "REVERSA ".
             05 ws-sdo-mts pic S9(10)V99.
             05 ws-fech-mts pic 9(8).
+            05 ws-moneda-mts pic X(3).
+                88 moneda-valida values "MXN" "USD" "EUR".
         procedure division.
         inicio-reg.
-            open output movimientos-output-file
-            perform 1 times
-                perform limpiar-pantalla
-                perform agregar
-            end-perform
+            accept ws-modo-parm from command-line
+            if ws-modo-parm = "BATCH"
+                move 1 to ws-modo-batch
+                move "BATCH" to ws-operador
+            else
+                display "Clave de operador(10): "with no advancing
+                accept ws-operador
+            end-if
+            perform abrir-movimientos
+            perform abrir-auditoria
+            perform abrir-saldos
+            perform abrir-cuentas
+            perform abrir-registro-cheques
+            perform abrir-pendientes
+            perform abrir-tasas
+            perform cargar-tasas
+            perform procesar-pendientes-vencidos
+            if not modo-batch
+                perform 1 times
+                    perform limpiar-pantalla
+                    perform agregar
+                end-perform
+            end-if
+            perform actualizar-trailer
             perform leer-movimientos
             close movimientos-output-file
+            close auditoria-file
+            close saldos-file
+            close cuentas-file
+            close registro-cheques-file
+            close pendientes-file
+            close tasas-file
+            perform imprimir-registro-cheques
+            perform marcar-checkpoint
             stop run.
+        marcar-checkpoint.
+            open output checkpoint-file
+            move "CHEQUES" to e1-checkpoint
+            write e1-checkpoint
+            close checkpoint-file.
+        abrir-movimientos.
+            open i-o movimientos-output-file
+            if ws-fs-movimientos not = "00"
+                open output movimientos-output-file
+                close movimientos-output-file
+                open i-o movimientos-output-file
+            end-if.
+        abrir-auditoria.
+            open extend auditoria-file
+            if ws-fs-auditoria not = "00"
+                open output auditoria-file
+                close auditoria-file
+                open extend auditoria-file
+            end-if.
+        registrar-auditoria.
+            accept ws-aud-fecha from date yyyymmdd
+            accept ws-aud-hora from time
+            move e1-no-mts-mts to aud-no-mts-mts
+            move ws-operador to aud-operador
+            move ws-aud-fecha to aud-fecha
+            move ws-aud-hora to aud-hora
+            write e1-auditoria.
+        abrir-saldos.
+            open i-o saldos-file
+            if ws-fs-saldos not = "00"
+                open output saldos-file
+                close saldos-file
+                open i-o saldos-file
+            end-if.
+        abrir-cuentas.
+            open input cuentas-file
+            if ws-fs-cuentas not = "00"
+                open output cuentas-file
+                close cuentas-file
+                open input cuentas-file
+            end-if.
+        verificar-cuenta-activa.
+            move 0 to ws-cuenta-valida
+            read cuentas-file
+                invalid key
+                    display "MOVIMIENTO RECHAZADO: la cuenta "
+                        cta-no-cuenta " no esta registrada en "
+                        "cuentas.dat"
+                not invalid key
+                    if cta-activa
+                        move 1 to ws-cuenta-valida
+                        move cta-no-cte to ws-cta-no-cte-leida
+                    else
+                        display "MOVIMIENTO RECHAZADO: la cuenta "
+                            cta-no-cuenta " esta " cta-status
+                    end-if
+            end-read.
+        abrir-registro-cheques.
+            open extend registro-cheques-file
+            if ws-fs-registro not = "00"
+                open output registro-cheques-file
+                close registro-cheques-file
+                open extend registro-cheques-file
+            end-if.
+        registrar-cheque.
+            move ws-no-cheque to reg-no-cheque
+            move ws-no-mts-mts to reg-no-mts-mts
+            move ws-cta-chq-mts to reg-no-cuenta
+            move ws-fech-mts to reg-fecha
+            move ws-sdo-mts to reg-monto
+            write e1-registro-cheques.
+        imprimir-registro-cheques.
+            move 0 to fin-fichero
+            display " "
+            display "REGISTRO DE CHEQUES"
+            open input registro-cheques-file
+            perform until fin-fichero = 1
+                read registro-cheques-file
+                    at end move 1 to fin-fichero
+                    not at end display "Cheque " reg-no-cheque
+                        "  Mov: " reg-no-mts-mts
+                        "  Cuenta: " reg-no-cuenta
+                        "  Fecha: " reg-fecha
+                        "  Monto: " reg-monto
+                end-read
+            end-perform
+            close registro-cheques-file.
+        abrir-pendientes.
+            open i-o pendientes-file
+            if ws-fs-pendientes not = "00"
+                open output pendientes-file
+                close pendientes-file
+                open i-o pendientes-file
+            end-if.
+        abrir-tasas.
+            open input tasas-file
+            if ws-fs-tasas not = "00"
+                open output tasas-file
+                close tasas-file
+                open input tasas-file
+            end-if.
+        cargar-tasas.
+            move "USD" to tas-moneda
+            read tasas-file
+                invalid key
+                    move 0 to ws-tasa-usd-mxn
+                    move 0 to ws-tasa-usd-ok
+                    display "AVISO: no hay tipo de cambio USD-MXN en "
+                        "tasas.dat, se rechazaran los movimientos en "
+                        "USD."
+                not invalid key
+                    move tas-valor to ws-tasa-usd-mxn
+                    move 1 to ws-tasa-usd-ok
+            end-read
+            move "EUR" to tas-moneda
+            read tasas-file
+                invalid key
+                    move 0 to ws-tasa-eur-mxn
+                    move 0 to ws-tasa-eur-ok
+                    display "AVISO: no hay tipo de cambio EUR-MXN en "
+                        "tasas.dat, se rechazaran los movimientos en "
+                        "EUR."
+                not invalid key
+                    move tas-valor to ws-tasa-eur-mxn
+                    move 1 to ws-tasa-eur-ok
+            end-read.
+        verificar-tasa-moneda.
+            move 1 to ws-tasa-valida
+            if ws-moneda-mts = "USD" and ws-tasa-usd-ok = 0
+                move 0 to ws-tasa-valida
+            end-if
+            if ws-moneda-mts = "EUR" and ws-tasa-eur-ok = 0
+                move 0 to ws-tasa-valida
+            end-if.
+        verificar-fecha-futura.
+            move ws-fech-mts(1:2) to ws-mts-dia
+            move ws-fech-mts(3:2) to ws-mts-mes
+            move ws-fech-mts(5:4) to ws-mts-anio
+            compute ws-fecha-mts-comp = ws-mts-anio * 10000
+                + ws-mts-mes * 100 + ws-mts-dia
+            accept ws-fecha-sistema from date yyyymmdd
+            if ws-fecha-mts-comp > ws-fecha-sistema
+                move 1 to ws-es-futuro
+            else
+                move 0 to ws-es-futuro
+            end-if.
+        grabar-pendiente.
+            move ws-no-mts-mts to pnd-no-mts-mts
+            move ws-no-cte-mts to pnd-no-cte-mts
+            move ws-cta-chq-mts to pnd-cta-chq-mts
+            move ws-cta-cbe-mts to pnd-cta-cbe-mts
+            move ws-tipo-mts to pnd-tipo-mts
+            move ws-sdo-mts to pnd-sdo-mts
+            move ws-fech-mts to pnd-fech-mts
+            move ws-no-cheque to pnd-no-cheque
+            move ws-moneda-mts to pnd-moneda-mts
+            write e1-pendientes
+                invalid key
+                    display "Numero de movimiento duplicado, no se "
+                        "guardo el movimiento pendiente."
+                not invalid key
+                    display "Movimiento con fecha futura, quedo "
+                        "pendiente hasta " ws-fech-mts
+            end-write.
+        procesar-pendientes-vencidos.
+            move 0 to fin-fichero
+            move 0 to pnd-no-mts-mts
+            start pendientes-file key is not less than pnd-no-mts-mts
+                invalid key move 1 to fin-fichero
+            end-start
+            perform until fin-fichero = 1
+                read pendientes-file next record
+                    at end move 1 to fin-fichero
+                    not at end perform revisar-pendiente-vencido
+                end-read
+            end-perform.
+        revisar-pendiente-vencido.
+            move pnd-fech-mts(1:2) to ws-mts-dia
+            move pnd-fech-mts(3:2) to ws-mts-mes
+            move pnd-fech-mts(5:4) to ws-mts-anio
+            compute ws-fecha-mts-comp = ws-mts-anio * 10000
+                + ws-mts-mes * 100 + ws-mts-dia
+            accept ws-fecha-sistema from date yyyymmdd
+            if ws-fecha-mts-comp not > ws-fecha-sistema
+                perform postear-pendiente
+            end-if.
+        postear-pendiente.
+            move 0 to ws-pnd-rechazado
+            move pnd-cta-chq-mts to cta-no-cuenta
+            perform verificar-cuenta-activa
+            move pnd-moneda-mts to ws-moneda-mts
+            perform verificar-tasa-moneda
+            if ws-cuenta-valida = 0
+                move 1 to ws-pnd-rechazado
+                display "PENDIENTE RECHAZADO: la cuenta "
+                    pnd-cta-chq-mts " ya no esta activa para el "
+                    "movimiento " pnd-no-mts-mts
+                    ", permanece en la cola."
+            else
+                if ws-tasa-valida = 0
+                    move 1 to ws-pnd-rechazado
+                    display "PENDIENTE RECHAZADO: no hay tipo de "
+                        "cambio vigente para " pnd-moneda-mts
+                        " en el movimiento " pnd-no-mts-mts
+                        ", permanece en la cola."
+                end-if
+            end-if
+            if ws-pnd-rechazado = 0
+                if pnd-tipo-mts = "RETIRO  "
+                    move pnd-cta-chq-mts to ws-cta-chq-mts
+                    move pnd-moneda-mts to ws-moneda-mts
+                    perform calcular-saldo-cuenta
+                    add pnd-sdo-mts to ws-saldo-actual
+                        giving ws-saldo-proyectado
+                    if ws-saldo-proyectado < 0
+                        move 1 to ws-pnd-rechazado
+                        display "PENDIENTE RECHAZADO: saldo "
+                            "insuficiente para el movimiento "
+                            pnd-no-mts-mts ", permanece en la cola."
+                    end-if
+                end-if
+            end-if
+            if ws-pnd-rechazado = 0
+                move pnd-no-mts-mts to e1-no-mts-mts
+                move pnd-no-cte-mts to e1-no-cte-mts
+                move pnd-cta-chq-mts to e1-cta-chq-mts
+                move pnd-cta-cbe-mts to e1-cta-cbe-mts
+                move pnd-tipo-mts to e1-tipo-mts
+                move pnd-sdo-mts to e1-sdo-mts
+                move pnd-fech-mts to e1-fech-mts
+                move pnd-moneda-mts to e1-moneda-mts
+                write e1-movimientos
+                    invalid key
+                        display "Movimiento pendiente " pnd-no-mts-mts
+                            " ya existe en movimientos.dat, no se "
+                            "reproceso."
+                    not invalid key
+                        perform registrar-auditoria
+                        perform actualizar-saldo
+                        if pnd-tipo-mts = "RETIRO  "
+                            move pnd-no-cheque to ws-no-cheque
+                            move pnd-no-mts-mts to ws-no-mts-mts
+                            move pnd-cta-chq-mts to ws-cta-chq-mts
+                            move pnd-fech-mts to ws-fech-mts
+                            move pnd-sdo-mts to ws-sdo-mts
+                            perform registrar-cheque
+                        end-if
+                end-write
+                delete pendientes-file
+                    invalid key
+                        display "No se pudo eliminar el pendiente "
+                            pnd-no-mts-mts " de la cola."
+                end-delete
+            end-if.
+        convertir-a-mxn.
+            if e1-moneda-mts = "USD"
+                multiply e1-sdo-mts by ws-tasa-usd-mxn
+                    giving ws-monto-mxn rounded
+            else
+                if e1-moneda-mts = "EUR"
+                    multiply e1-sdo-mts by ws-tasa-eur-mxn
+                        giving ws-monto-mxn rounded
+                else
+                    move e1-sdo-mts to ws-monto-mxn
+                end-if
+            end-if.
+        actualizar-saldo.
+            perform convertir-a-mxn
+            move e1-no-cte-mts to sdo-no-cte
+            read saldos-file
+                invalid key move 0 to ws-saldo-existe
+                not invalid key move 1 to ws-saldo-existe
+            end-read
+            move e1-no-cte-mts to sdo-no-cte
+            if ws-saldo-existe = 1
+                add ws-monto-mxn to sdo-saldo
+                move e1-no-mts-mts to sdo-ultimo-mts
+                rewrite e1-saldos
+            else
+                move ws-monto-mxn to sdo-saldo
+                move e1-no-mts-mts to sdo-ultimo-mts
+                write e1-saldos
+            end-if.
         agregar.
+            move 0 to ws-rechazado
             display "Numero de movimiento(13): "with no advancing
             accept ws-no-mts-mts
             display "Numero de cliente(10): "with no advancing
             accept ws-no-cte-mts
             display "Numero de cuenta(13): "with no advancing
             accept ws-cta-chq-mts
-            display "CLABE(20): "with no advancing
-            accept ws-cta-cbe-mts           
-            display "Tipo de movimiento A(8): "with no advancing
-            accept ws-tipo-mts
-            display "Monto movimiento S9(10)V99: "with no advancing
-            accept ws-sdo-mts
+            move 0 to ws-tipo-ok
+            perform until ws-tipo-ok = 1
+                perform leer-tipo-mts
+            end-perform
+            move 0 to ws-cta-cbe-mts
+            if ws-tipo-mts not = "REVERSA "
+                move 0 to ws-clabe-valida
+                perform until clabe-valida
+                    display "CLABE(20): "with no advancing
+                    accept ws-cta-cbe-mts
+                    perform validar-clabe
+                    if not clabe-valida
+                        display "CLABE invalida (digito verificador "
+                            "incorrecto), verifique e intente de nuevo."
+                    end-if
+                end-perform
+            end-if
+            if ws-tipo-mts not = "REVERSA "
+                move ws-cta-chq-mts to cta-no-cuenta
+                perform verificar-cuenta-activa
+                if ws-cuenta-valida = 0
+                    move 1 to ws-rechazado
+                end-if
+            end-if
+            move 0 to ws-cta-destino
+            if ws-tipo-mts = "TRANSFER" then
+                display "Cuenta destino(13): "with no advancing
+                accept ws-cta-destino
+                move ws-cta-destino to cta-no-cuenta
+                perform verificar-cuenta-activa
+                if ws-cuenta-valida = 0
+                    move 1 to ws-rechazado
+                else
+                    move ws-cta-no-cte-leida to ws-no-cte-destino
+                end-if
+            end-if
+            move 0 to ws-no-mts-original
+            if ws-tipo-mts = "REVERSA " then
+                display "Numero de movimiento a reversar(13): "
+                    with no advancing
+                accept ws-no-mts-original
+                perform validar-reversa
+                if not reversa-valida
+                    move 1 to ws-rechazado
+                end-if
+            end-if
+            if ws-tipo-mts not = "REVERSA "
+                move 0 to ws-moneda-ok
+                perform until ws-moneda-ok = 1
+                    perform leer-moneda-mts
+                end-perform
+                perform verificar-tasa-moneda
+                if ws-tasa-valida = 0
+                    move 1 to ws-rechazado
+                    display "MOVIMIENTO RECHAZADO: no hay tipo de "
+                        "cambio vigente para " ws-moneda-mts
+                end-if
+                display "Monto movimiento S9(10)V99: "with no advancing
+                accept ws-sdo-mts
+            end-if
+            if ws-tipo-mts = "RETIRO  "
+                display "Numero de cheque(10): "with no advancing
+                accept ws-no-cheque
+            end-if
             display "Fecha movimiento(ddmmaaaa): "with no advancing
             accept ws-fech-mts
+            perform verificar-fecha-futura
+            if ws-es-futuro = 1 and
+                (ws-tipo-mts = "TRANSFER" or
+                 ws-tipo-mts = "REVERSA ")
+                move 1 to ws-rechazado
+                display "MOVIMIENTO RECHAZADO: no se permite una "
+                    "fecha futura para " ws-tipo-mts
+            end-if
             if ws-tipo-mts = "RETIRO  " then
-                 subtract ws-sdo-mts from 0 giving inv-ws-sdo-mts
-                 move inv-ws-sdo-mts to ws-sdo-mts
+                 if ws-es-futuro = 0 then
+                     perform calcular-saldo-cuenta
+                     subtract ws-sdo-mts from ws-saldo-actual
+                         giving ws-saldo-proyectado
+                     if ws-saldo-proyectado < 0 then
+                         move 1 to ws-rechazado
+                         display "MOVIMIENTO RECHAZADO: saldo "
+                             "insuficiente"
+                         display "Cuenta: " ws-cta-chq-mts
+                             "  Saldo actual: " ws-saldo-actual
+                     else
+                         subtract ws-sdo-mts from 0
+                             giving inv-ws-sdo-mts
+                         move inv-ws-sdo-mts to ws-sdo-mts
+                     end-if
+                 else
+                     subtract ws-sdo-mts from 0 giving inv-ws-sdo-mts
+                     move inv-ws-sdo-mts to ws-sdo-mts
+                 end-if
+            end-if
+            if ws-tipo-mts = "TRANSFER" then
+                 perform calcular-saldo-cuenta
+                 subtract ws-sdo-mts from ws-saldo-actual
+                     giving ws-saldo-proyectado
+                 if ws-saldo-proyectado < 0 then
+                     move 1 to ws-rechazado
+                     display "MOVIMIENTO RECHAZADO: saldo insuficiente"
+                     display "Cuenta: " ws-cta-chq-mts
+                         "  Saldo actual: " ws-saldo-actual
+                 end-if
             end-if
-            move ws-movimientos to e1-movimientos
-            write e1-movimientos.
+            if not movimiento-rechazado
+                if ws-tipo-mts = "TRANSFER" then
+                    perform grabar-transferencia
+                else
+                    if ws-tipo-mts = "REVERSA " then
+                        perform grabar-reversa
+                    else
+                        if ws-es-futuro = 1 then
+                            perform grabar-pendiente
+                        else
+                            move ws-movimientos to e1-movimientos
+                            write e1-movimientos
+                                invalid key
+                                    display "Numero de movimiento "
+                                        "duplicado, no se grabo el "
+                                        "registro."
+                                not invalid key
+                                    perform registrar-auditoria
+                                    perform actualizar-saldo
+                                    if ws-tipo-mts = "RETIRO  "
+                                        perform registrar-cheque
+                                    end-if
+                            end-write
+                        end-if
+                    end-if
+                end-if
+            end-if.
+        grabar-reversa.
+            move ws-no-mts-mts to e1-no-mts-mts
+            move ws-original-cliente to e1-no-cte-mts
+            move ws-original-cuenta to e1-cta-chq-mts
+            move ws-no-mts-original to e1-cta-cbe-mts
+            move "REVERSA " to e1-tipo-mts
+            subtract ws-original-monto from 0 giving inv-ws-sdo-mts
+            move inv-ws-sdo-mts to e1-sdo-mts
+            move ws-fech-mts to e1-fech-mts
+            move ws-original-moneda to e1-moneda-mts
+            write e1-movimientos
+                invalid key
+                    display "Numero de movimiento duplicado, no se "
+                        "grabo la reversa."
+                not invalid key
+                    perform registrar-auditoria
+                    perform actualizar-saldo
+            end-write.
+        validar-reversa.
+            move 0 to ws-reversa-valida
+            move ws-no-mts-original to e1-no-mts-mts
+            read movimientos-output-file
+                invalid key move 0 to ws-original-existe
+                not invalid key move 1 to ws-original-existe
+            end-read
+            if ws-original-existe = 0
+                display "MOVIMIENTO RECHAZADO: no existe el "
+                    "movimiento a reversar"
+            else
+                move e1-no-cte-mts to ws-original-cliente
+                move e1-cta-chq-mts to ws-original-cuenta
+                move e1-sdo-mts to ws-original-monto
+                move e1-moneda-mts to ws-original-moneda
+                if e1-tipo-mts = "REVERSA " then
+                    display "MOVIMIENTO RECHAZADO: no se puede "
+                        "reversar una reversa"
+                else
+                    if e1-tipo-mts = "TRANSFER" then
+                        display "MOVIMIENTO RECHAZADO: no se puede "
+                            "reversar una sola parte de una "
+                            "transferencia"
+                    else
+                        perform buscar-reversa-existente
+                        if ws-ya-reversado = 1
+                            display "MOVIMIENTO RECHAZADO: el "
+                                "movimiento " ws-no-mts-original
+                                " ya fue reversado"
+                        else
+                            move 1 to ws-reversa-valida
+                        end-if
+                    end-if
+                end-if
+            end-if.
+        buscar-reversa-existente.
+            move 0 to ws-ya-reversado
+            move 0 to fin-fichero
+            move 0 to e1-no-mts-mts
+            start movimientos-output-file
+                key is not less than e1-no-mts-mts
+                invalid key move 1 to fin-fichero
+            end-start
+            perform until fin-fichero = 1
+                read movimientos-output-file next record
+                    at end move 1 to fin-fichero
+                    not at end
+                        if e1-tipo-mts = "REVERSA "
+                            and e1-cta-cbe-mts = ws-no-mts-original
+                            move 1 to ws-ya-reversado
+                        end-if
+                end-read
+            end-perform.
+        grabar-transferencia.
+            move ws-no-mts-mts to e1-no-mts-mts
+            move ws-no-cte-mts to e1-no-cte-mts
+            move ws-cta-chq-mts to e1-cta-chq-mts
+            move ws-no-mts-mts to e1-cta-cbe-mts
+            move "TRANSFER" to e1-tipo-mts
+            subtract ws-sdo-mts from 0 giving inv-ws-sdo-mts
+            move inv-ws-sdo-mts to e1-sdo-mts
+            move ws-fech-mts to e1-fech-mts
+            move ws-moneda-mts to e1-moneda-mts
+            write e1-movimientos
+                invalid key
+                    display "Numero de movimiento duplicado, no se "
+                        "grabo el cargo de la transferencia."
+                not invalid key
+                    perform registrar-auditoria
+                    perform actualizar-saldo
+            end-write
+            compute ws-no-mts-credito = ws-no-mts-mts + 1
+            move ws-no-mts-credito to e1-no-mts-mts
+            move ws-no-cte-destino to e1-no-cte-mts
+            move ws-cta-destino to e1-cta-chq-mts
+            move ws-no-mts-mts to e1-cta-cbe-mts
+            move "TRANSFER" to e1-tipo-mts
+            move ws-sdo-mts to e1-sdo-mts
+            move ws-fech-mts to e1-fech-mts
+            move ws-moneda-mts to e1-moneda-mts
+            write e1-movimientos
+                invalid key
+                    display "Numero de movimiento duplicado, no se "
+                        "grabo el abono de la transferencia."
+                not invalid key
+                    perform registrar-auditoria
+                    perform actualizar-saldo
+            end-write.
+        validar-clabe.
+            move 0 to ws-clabe-suma
+            move 1 to ws-clabe-pos
+            perform until ws-clabe-pos > 17
+                perform acumular-digito-clabe
+                add 1 to ws-clabe-pos
+            end-perform
+            divide ws-clabe-suma by 10 giving ws-clabe-cociente
+                remainder ws-clabe-resto
+            if ws-clabe-resto = 0
+                move 0 to ws-clabe-check-calc
+            else
+                subtract ws-clabe-resto from 10
+                    giving ws-clabe-check-calc
+            end-if
+            move ws-cta-cbe-mts(20:1) to ws-clabe-check-real
+            if ws-clabe-check-calc = ws-clabe-check-real
+                move 1 to ws-clabe-valida
+            else
+                move 0 to ws-clabe-valida
+            end-if.
+        acumular-digito-clabe.
+            compute ws-clabe-campo-pos = ws-clabe-pos + 2
+            move ws-cta-cbe-mts(ws-clabe-campo-pos:1)
+                to ws-clabe-digito
+            divide ws-clabe-pos by 3 giving ws-clabe-cociente
+                remainder ws-clabe-resto
+            if ws-clabe-resto = 1
+                move 3 to ws-clabe-peso
+            else
+                if ws-clabe-resto = 2
+                    move 7 to ws-clabe-peso
+                else
+                    move 1 to ws-clabe-peso
+                end-if
+            end-if
+            multiply ws-clabe-digito by ws-clabe-peso
+                giving ws-clabe-parcial
+            divide ws-clabe-parcial by 10 giving ws-clabe-cociente
+                remainder ws-clabe-parcial-mod
+            add ws-clabe-parcial-mod to ws-clabe-suma.
+        leer-moneda-mts.
+            display "Moneda (MXN/USD/EUR): "with no advancing
+            accept ws-moneda-mts
+            if moneda-valida
+                move 1 to ws-moneda-ok
+            else
+                display "Moneda invalida, intente de nuevo."
+            end-if.
+        leer-tipo-mts.
+            display "Tipo de movimiento (RETIRO/DEPOSITO/TRANSFER/"
+                "INTERES/COMISION/REVERSA): "
+                with no advancing
+            accept ws-tipo-mts
+            if tipo-mts-valido
+                move 1 to ws-tipo-ok
+            else
+                display "Tipo de movimiento invalido, intente de nuevo."
+            end-if.
+        calcular-saldo-cuenta.
+            move 0 to ws-saldo-actual
+            move 0 to fin-fichero
+            move 0 to e1-no-mts-mts
+            start movimientos-output-file
+                key is not less than e1-no-mts-mts
+                invalid key move 1 to fin-fichero
+            end-start
+            perform until fin-fichero = 1
+                read movimientos-output-file next record
+                    at end move 1 to fin-fichero
+                    not at end
+                        if e1-no-mts-mts not = ws-trailer-key
+                            and e1-cta-chq-mts = ws-cta-chq-mts
+                            and e1-moneda-mts = ws-moneda-mts
+                            add e1-sdo-mts to ws-saldo-actual
+                        end-if
+                end-read
+            end-perform.
+        actualizar-trailer.
+            move 0 to ws-total-count
+            move 0 to ws-total-suma
+            move 0 to fin-fichero
+            move 0 to e1-no-mts-mts
+            start movimientos-output-file
+                key is not less than e1-no-mts-mts
+                invalid key move 1 to fin-fichero
+            end-start
+            perform until fin-fichero = 1
+                read movimientos-output-file next record
+                    at end move 1 to fin-fichero
+                    not at end
+                        if e1-no-mts-mts not = ws-trailer-key
+                            add 1 to ws-total-count
+                            add e1-sdo-mts to ws-total-suma
+                        end-if
+                end-read
+            end-perform
+            move ws-trailer-key to e1-no-mts-mts
+            read movimientos-output-file
+                invalid key move 0 to ws-trailer-existe
+                not invalid key move 1 to ws-trailer-existe
+            end-read
+            move ws-trailer-key to e1-no-mts-mts
+            move ws-total-count to e1-no-cte-mts
+            move 0 to e1-cta-chq-mts
+            move 0 to e1-cta-cbe-mts
+            move "TRAILER " to e1-tipo-mts
+            move ws-total-suma to e1-sdo-mts
+            move 0 to e1-fech-mts
+            move spaces to e1-moneda-mts
+            if ws-trailer-existe = 1
+                rewrite e1-movimientos
+            else
+                write e1-movimientos
+            end-if.
         limpiar-pantalla.
             CALL "SYSTEM" USING "clear".
         leer-movimientos.
             move 0 to fin-fichero
-            close movimientos-output-file
-            open input movimientos-output-file
+            move 0 to e1-no-mts-mts
+            move 0 to ws-total-excepciones
+            move 0 to ws-num-pagina
+            perform imprimir-encabezado-excepciones
+            start movimientos-output-file
+                key is not less than e1-no-mts-mts
+                invalid key move 1 to fin-fichero
+            end-start
             perform until fin-fichero=1
-                read movimientos-output-file
+                read movimientos-output-file next record
                     at end move 1 to fin-fichero
                     not at end perform leer-registro
                 end-read
-            end-perform.
+            end-perform
+            display "Total de excepciones encontradas: "
+                ws-total-excepciones.
+        imprimir-encabezado-excepciones.
+            add 1 to ws-num-pagina
+            move 0 to ws-lineas-pagina
+            display " "
+            display "REPORTE DE EXCEPCIONES DE MOVIMIENTOS -- PAGINA "
+                ws-num-pagina
+            display "MOVIMIENTO     DESCRIPCION"
+            display "-------------  --------------------------------".
+        controlar-salto-pagina.
+            if ws-lineas-pagina >= ws-max-lineas
+                if not modo-batch
+                    display "-- Presione ENTER para continuar --"
+                        with no advancing
+                    accept ws-pausa
+                end-if
+                perform imprimir-encabezado-excepciones
+            end-if.
         leer-registro.
-            display e1-sdo-mts
-            display e1-movimientos.
+            move e1-movimientos to ws-movimientos
+            if e1-no-mts-mts not = ws-trailer-key
+                perform validar-excepcion-movimiento
+            end-if.
+        validar-excepcion-movimiento.
+            move 0 to ws-excepcion
+            if not tipo-mts-valido
+                move 1 to ws-excepcion
+                perform controlar-salto-pagina
+                display "EXCEPCION Mov. " e1-no-mts-mts
+                    " tipo desconocido: " e1-tipo-mts
+                add 1 to ws-lineas-pagina
+            end-if
+            if e1-sdo-mts > ws-limite-sdo
+                or e1-sdo-mts < (0 - ws-limite-sdo)
+                move 1 to ws-excepcion
+                perform controlar-salto-pagina
+                display "EXCEPCION Mov. " e1-no-mts-mts
+                    " monto fuera de rango: " e1-sdo-mts
+                add 1 to ws-lineas-pagina
+            end-if
+            if e1-no-cte-mts = 0
+                move 1 to ws-excepcion
+                perform controlar-salto-pagina
+                display "EXCEPCION Mov. " e1-no-mts-mts
+                    " numero de cliente en blanco"
+                add 1 to ws-lineas-pagina
+            end-if
+            if e1-cta-chq-mts = 0
+                move 1 to ws-excepcion
+                perform controlar-salto-pagina
+                display "EXCEPCION Mov. " e1-no-mts-mts
+                    " cuenta de cheques en blanco"
+                add 1 to ws-lineas-pagina
+            end-if
+            if ws-excepcion = 1
+                add 1 to ws-total-excepciones
+            end-if.
