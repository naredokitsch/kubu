@@ -7,7 +7,9 @@
         file-control.
 
         select movimientos-input-file assign to "movimientos.dat"
-        organization is line sequential.
+        organization is indexed
+        access mode is sequential
+        record key is in-no-mts-mts.
 
         select movimientos-output-file assign to "movimientos_ord.dat"
         organization is line sequential.
@@ -15,6 +17,9 @@
         select movimientos-work-file assign to "movimientos_work.dat"
         organization is line sequential.
 
+        select checkpoint-file assign to "checkpoint.dat"
+        organization is line sequential.
+
         data division.
         file section.
 
@@ -27,6 +32,10 @@
           05 e1-tipo-mts pic A(8).
           05 e1-sdo-mts pic S9(10)V99.
           05 e1-fech-mts pic 9(8).
+          05 e1-moneda-mts pic X(3).
+
+        fd checkpoint-file.
+        01 e1-checkpoint pic X(20).
 
         fd movimientos-input-file.
         01 in-movimientos.
@@ -37,6 +46,7 @@
           05 in-tipo-mts pic A(8).
           05 in-sdo-mts pic S9(10)V99.
           05 in-fech-mts pic 9(8).
+          05 in-moneda-mts pic X(3).
 
         sd movimientos-work-file.
         01 wk-movimientos.
@@ -47,9 +57,14 @@
           05 wk-tipo-mts pic A(8).
           05 wk-sdo-mts pic S9(10)V99.
           05 wk-fech-mts pic 9(8).
+          05 wk-moneda-mts pic X(3).
 
         procedure division.
           sort movimientos-work-file on ascending key e1-no-cte-mts
           using movimientos-input-file giving movimientos-output-file.
           display "movimientos ordenados".
+          open output checkpoint-file
+          move "ORDENAR_MOVIMIENTOS" to e1-checkpoint
+          write e1-checkpoint
+          close checkpoint-file.
         stop run.
